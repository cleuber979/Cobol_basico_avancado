@@ -0,0 +1,100 @@
+       PROGRAM-ID. ARQ010.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 04/08/2024
+      * Purpose: EXPORTA CLIENTES.DAT PARA CLIENTES.CSV, NO FORMATO
+      *          ACEITO POR PLANILHAS (MARKETING).
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT CLIENTESCSV ASSIGN TO "CLIENTES.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CLIENTESCSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  CLIENTESCSV.
+       01  REG-CLIENTESCSV   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+           COPY TELMASKWS.
+       77  FS-CLIENTES      PIC 9(02) VALUE ZEROS.
+       77  FS-CLIENTESCSV   PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO     PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-TOTAL-CLIENTES PIC 9(05) VALUE ZEROS.
+
+       01  WRK-LINHA-CSV.
+           05 WRK-LC-ID        PIC 9(04).
+           05 FILLER           PIC X(01) VALUE ",".
+           05 WRK-LC-NOME      PIC X(20).
+           05 FILLER           PIC X(01) VALUE ",".
+           05 WRK-LC-TELEFONE  PIC X(11).
+           05 FILLER           PIC X(01) VALUE ",".
+           05 WRK-LC-EMAIL     PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL         SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           MOVE FS-CLIENTES TO RETURN-CODE.
+           STOP RUN.
+
+       0100-INICIALIZAR       SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN INPUT CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           OPEN OUTPUT CLIENTESCSV.
+           MOVE "ID,NOME,TELEFONE,EMAIL" TO REG-CLIENTESCSV.
+           WRITE REG-CLIENTESCSV.
+
+       0200-PROCESSAR         SECTION.
+           READ CLIENTES NEXT RECORD
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-TOTAL-CLIENTES
+
+               MOVE REG-TELEFONE TO WRK-TEL-ENTRADA
+               PERFORM 0099-MASCARA-TELEFONE
+
+               MOVE REG-ID       TO WRK-LC-ID
+               MOVE REG-NOME     TO WRK-LC-NOME
+               MOVE WRK-TEL-SAIDA TO WRK-LC-TELEFONE
+               MOVE REG-EMAIL    TO WRK-LC-EMAIL
+
+               MOVE WRK-LINHA-CSV TO REG-CLIENTESCSV
+               WRITE REG-CLIENTESCSV
+
+               READ CLIENTES NEXT RECORD
+           END-PERFORM.
+
+       0300-FINALIZAR         SECTION.
+           DISPLAY "CLIENTES EXPORTADOS PARA CLIENTES.CSV - "
+                   WRK-TOTAL-CLIENTES " REGISTRO(S) ".
+
+           CLOSE CLIENTES.
+           CLOSE CLIENTESCSV.
+
+           COPY FSERRPD.
+           COPY CLIPATHPD.
+           COPY TELMASKPD.
+       END PROGRAM ARQ010.
