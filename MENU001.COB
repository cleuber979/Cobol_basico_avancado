@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU001.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 01/08/2024
+      * Purpose: MENU DE DISPATCH PARA OS PROGRAMAS DE CLIENTES E VENDAS.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==NOVA OPCAO PARA O MENU DE MANUTENCAO (CRUD) DE CLIENTES
+      *==(CRUDCLI), QUE REUNE CADASTRO/CONSULTA/ALTERACAO/EXCLUSAO.
+      *==DATA:03/08/2024
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO     PIC 9(01) VALUE ZEROS.
+       77  WRK-COMANDO   PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL         SECTION.
+           PERFORM 0100-EXIBE-MENU UNTIL WRK-OPCAO EQUAL 9.
+
+           STOP RUN.
+
+       0100-EXIBE-MENU        SECTION.
+           DISPLAY "================================================"
+           DISPLAY "  MENU CLIENTES / VENDAS "
+           DISPLAY "================================================"
+           DISPLAY "1 - ABRIR ARQUIVO DE CLIENTES "
+           DISPLAY "2 - CONSULTAR CLIENTE "
+           DISPLAY "3 - LISTAR / IMPRIMIR CLIENTES "
+           DISPLAY "4 - CARREGAR CLIENTES DE ARQUIVO DE TRANSACAO "
+           DISPLAY "5 - ATUALIZAR CLIENTE "
+           DISPLAY "6 - EXCLUIR CLIENTE "
+           DISPLAY "7 - REGISTRAR VENDAS "
+           DISPLAY "8 - MANUTENCAO DE CLIENTES (CRUD) "
+           DISPLAY "9 - SAIR "
+           DISPLAY "DIGITE A OPCAO "
+           ACCEPT WRK-OPCAO.
+
+           PERFORM 0200-DISPATCH.
+
+       0200-DISPATCH          SECTION.
+           MOVE SPACES TO WRK-COMANDO.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   MOVE "ARQ001" TO WRK-COMANDO
+               WHEN 2
+                   MOVE "ARQ002" TO WRK-COMANDO
+               WHEN 3
+                   MOVE "ARQ003" TO WRK-COMANDO
+               WHEN 4
+                   MOVE "ARQ004" TO WRK-COMANDO
+               WHEN 5
+                   MOVE "ARQ006" TO WRK-COMANDO
+               WHEN 6
+                   MOVE "ARQ007" TO WRK-COMANDO
+               WHEN 7
+                   MOVE "PROG_VENDAS" TO WRK-COMANDO
+               WHEN 8
+                   MOVE "CRUDCLI" TO WRK-COMANDO
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA "
+           END-EVALUATE.
+
+           IF WRK-COMANDO NOT EQUAL SPACES
+               CALL "SYSTEM" USING WRK-COMANDO
+           END-IF.
