@@ -4,24 +4,34 @@
       * Date: 29/07/2024
       * Purpose: ABERTURA E LEITURA DE UM REGISTRO.
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==TELEFONE EXIBIDO COM MASCARA, SO OS 4 ULTIMOS DIGITOS VISIVEIS
+      *==DATA:03/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\cobol\DADOS\CLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
            FILE STATUS IS FS-CLIENTES.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID        PIC 9(04).
-           05 REG-NOME      PIC X(20).
-           05 REG-TELEFONE  PIC X(11).
+           COPY CLIREG.
        WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+           COPY TELMASKWS.
        77  FS-CLIENTES PIC 9(02).
        77  WRK-MSG-ERRO PIC X(30).
+           COPY FSERRWS.
+       77  WRK-ID-PROCURADO PIC 9(04).
+       77  WRK-ACHOU        PIC X(01) VALUE "N".
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL         SECTION.
@@ -32,31 +42,41 @@
            STOP RUN.
 
        0100-INICIALIZAR       SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
            OPEN INPUT CLIENTES.
 
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+           IF FS-CLIENTES NOT EQUAL 00
                PERFORM 9000-TRATA-ERRO
                END-IF.
 
-
+           DISPLAY "DIGITE O ID DO CLIENTE "
+           ACCEPT WRK-ID-PROCURADO.
 
 
        0200-PROCESSAR         SECTION.
-           READ CLIENTES.
-           DISPLAY FS-CLIENTES.
-           IF FS-CLIENTES EQUAL  10
-               DISPLAY "ARQUIVO VAZIO"
-               ELSE
-           DISPLAY "ID........" REG-ID
-           DISPLAY "NOME......" REG-NOME
-           DISPLAY "TELE......" REG-TELEFONE
+           MOVE WRK-ID-PROCURADO TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "N" TO WRK-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-ACHOU
+           END-READ.
+
+           IF WRK-ACHOU EQUAL "S"
+               MOVE REG-TELEFONE TO WRK-TEL-ENTRADA
+               PERFORM 0099-MASCARA-TELEFONE
+               DISPLAY "ID........" REG-ID
+               DISPLAY "NOME......" REG-NOME
+               DISPLAY "TELE......" WRK-TEL-SAIDA
+               DISPLAY "EMAIL....." REG-EMAIL
+           ELSE
+               DISPLAY "CLIENTE NAO ENCONTRADO "  WRK-ID-PROCURADO
            END-IF.
 
        0300-FINALIZAR         SECTION.
            DISPLAY"FIM DE PROGRAMA ".
            CLOSE CLIENTES.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-           GOBACK.
+           COPY FSERRPD.
+           COPY CLIPATHPD.
+           COPY TELMASKPD.
