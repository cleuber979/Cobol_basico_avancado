@@ -1,24 +1,94 @@
       ******************************************************************
       * Author: CLEUBER MACIEL
       * Date: 13/07/2024
-      * Purpose: VARIAVEL.
-      * Tectonics: APRENDIZADO DE COBOL.
+      * Purpose: CADASTRO DE FUNCIONARIOS (ARQUIVO MESTRE
+      *          FUNCIONARIOS.DAT).
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==EVOLUCAO DO EXERCICIO DE VARIAVEIS PARA UM CADASTRO DE
+      *==FUNCIONARIOS GRAVADO EM FUNCIONARIOS.DAT
+      *==DATA:02/08/2024
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. FUNCIONARIOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FUNC-ID
+           FILE STATUS IS FS-FUNCIONARIOS.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD  FUNCIONARIOS.
+           COPY FUNCREG.
 
-       77 WRK-DADOS PIC X(30) VALUE "DIGITE SEU NOME POR FAVOR." .
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       77 WRK-VALOR PIC 9(2) VALUE 10.
+       WORKING-STORAGE SECTION.
+       77  FS-FUNCIONARIOS    PIC 9(02) VALUE ZEROS.
+       77  WRK-CONTINUAR      PIC X(01) VALUE "S".
+       77  WRK-FUNC-ID        PIC 9(04) VALUE ZEROS.
+       77  WRK-FUNC-NOME      PIC X(20) VALUE SPACES.
+       77  WRK-FUNC-CARGO     PIC X(20) VALUE SPACES.
+       77  WRK-FUNC-SALARIO   PIC 9(07)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL         SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUAR EQUAL "N".
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR       SECTION.
+           OPEN I-O FUNCIONARIOS.
+           IF FS-FUNCIONARIOS EQUAL 35
+               OPEN OUTPUT FUNCIONARIOS
+           END-IF.
+
+           IF FS-FUNCIONARIOS NOT EQUAL 00
+               DISPLAY "ERRO AO ABRIR FUNCIONARIOS.DAT - STATUS "
+                       FS-FUNCIONARIOS
+               MOVE "N" TO WRK-CONTINUAR
+           END-IF.
+
+       0200-PROCESSAR         SECTION.
+           DISPLAY "DIGITE O ID DO FUNCIONARIO (9999 PARA SAIR) "
+           ACCEPT WRK-FUNC-ID.
+
+           IF WRK-FUNC-ID EQUAL 9999
+               MOVE "N" TO WRK-CONTINUAR
+           ELSE
+               DISPLAY "DIGITE O NOME "
+               ACCEPT WRK-FUNC-NOME
+               DISPLAY "DIGITE O CARGO "
+               ACCEPT WRK-FUNC-CARGO
+               DISPLAY "DIGITE O SALARIO "
+               ACCEPT WRK-FUNC-SALARIO
+
+               MOVE WRK-FUNC-ID      TO FUNC-ID
+               MOVE WRK-FUNC-NOME    TO FUNC-NOME
+               MOVE WRK-FUNC-CARGO   TO FUNC-CARGO
+               MOVE WRK-FUNC-SALARIO TO FUNC-SALARIO
+
+               WRITE REG-FUNCIONARIOS
+                   INVALID KEY
+                       DISPLAY "ID " FUNC-ID
+                               " JA CADASTRADO - IGNORADO "
+                   NOT INVALID KEY
+                       DISPLAY "SEJA BEM VINDO Sr(a) " FUNC-NOME
+                       DISPLAY "FUNCIONARIO CADASTRADO COM SUCESSO "
+               END-WRITE
+           END-IF.
+
+       0300-FINALIZAR         SECTION.
+           DISPLAY "FIM DE PROGRAMA ".
+           CLOSE FUNCIONARIOS.
 
-           DISPLAY WRK-DADOS.
-           ACCEPT WRK-NOME.
-           DISPLAY "SEJA BEM VINDO Sr(a)"  WRK-NOME.
-           DISPLAY "O VALOR DA VARIAVEL E " WRK-VALOR.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM FUNCIONARIOS.
