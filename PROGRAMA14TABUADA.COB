@@ -5,21 +5,80 @@
       * Date: 24/07/2024
       * Purpose: IMPRESSAO TABUADA 1 A 10
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==FAIXA DA TABUADA PASSA A SER ESCOLHIDA PELO USUARIO
+      *==DATA:01/08/2024
+      *==SAIDA DA TABUADA TAMBEM GRAVADA EM TABUADA.LST (HANDOUT)
+      *==DATA:01/08/2024
+      *==HANDOUT PASSA A TRAZER UM TITULO E O NOME DO ALUNO
+      *==DATA:09/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HANDOUT ASSIGN TO "TABUADA.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-HANDOUT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HANDOUT.
+       01  REG-HANDOUT    PIC X(40).
+
        WORKING-STORAGE SECTION.
        77 WRK-NUMERO     PIC 9(02) VALUE ZEROS.
        77 WRK-CONTADOR   PIC 9(02) VALUE 1.
        77 WRK-RESULTADO  PIC 9(03) VALUE ZEROS.
+       77 WRK-INICIO     PIC 9(02) VALUE 1.
+       77 WRK-FIM        PIC 9(02) VALUE 10.
+       77 FS-HANDOUT     PIC 9(02) VALUE ZEROS.
+       77 WRK-ALUNO-NOME PIC X(30) VALUE SPACES.
+
+       01  WRK-LINHA-TITULO.
+           05 FILLER           PIC X(11) VALUE "TABUADA DE ".
+           05 WRK-LT-TITULO-NUM PIC Z9.
+
+       01  WRK-LINHA-ALUNO.
+           05 FILLER           PIC X(06) VALUE "ALUNO:".
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 WRK-LA-NOME      PIC X(30).
+
+       01  WRK-LINHA-TABUADA.
+           05 WRK-LT-NUMERO    PIC Z9.
+           05 FILLER           PIC X(03) VALUE " X ".
+           05 WRK-LT-CONTADOR  PIC Z9.
+           05 FILLER           PIC X(03) VALUE " = ".
+           05 WRK-LT-RESULTADO PIC ZZ9.
 
        PROCEDURE DIVISION.
        0100-INICIALIZAR         SECTION.
            DISPLAY"QUAL NUMERO ..."
            ACCEPT WRK-NUMERO.
+           DISPLAY"TABUADA DE QUE NUMERO ATE QUE NUMERO?"
+           DISPLAY"DIGITE O INICIO DA FAIXA "
+           ACCEPT WRK-INICIO.
+           DISPLAY"DIGITE O FIM DA FAIXA "
+           ACCEPT WRK-FIM.
+           DISPLAY"DIGITE O NOME DO ALUNO "
+           ACCEPT WRK-ALUNO-NOME.
+
+           OPEN OUTPUT HANDOUT.
+
+           MOVE WRK-NUMERO        TO WRK-LT-TITULO-NUM.
+           MOVE WRK-LINHA-TITULO  TO REG-HANDOUT.
+           WRITE REG-HANDOUT.
+
+           MOVE WRK-ALUNO-NOME    TO WRK-LA-NOME.
+           MOVE WRK-LINHA-ALUNO   TO REG-HANDOUT.
+           WRITE REG-HANDOUT.
+
+           MOVE SPACES TO REG-HANDOUT.
+           WRITE REG-HANDOUT.
 
        0200-PROCESSAR      SECTION.
       *    PERFORM UNTIL WRK-CONTADOR GREATER 10
@@ -35,13 +94,21 @@
       *    ADD 1 TO WRK-CONTADOR
       *    END-PERFORM.
 
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                   UNTIL WRK-CONTADOR GREATER 10
+           PERFORM VARYING WRK-CONTADOR FROM WRK-INICIO BY 1
+                   UNTIL WRK-CONTADOR GREATER WRK-FIM
            COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
            DISPLAY WRK-NUMERO "X" WRK-CONTADOR "=" WRK-RESULTADO
+
+           MOVE WRK-NUMERO     TO WRK-LT-NUMERO
+           MOVE WRK-CONTADOR   TO WRK-LT-CONTADOR
+           MOVE WRK-RESULTADO  TO WRK-LT-RESULTADO
+           MOVE WRK-LINHA-TABUADA TO REG-HANDOUT
+           WRITE REG-HANDOUT
            END-PERFORM.
 
        0300-FINALIZAR    SECTION.
 
+           CLOSE HANDOUT.
+
             STOP RUN.
        END PROGRAM PROGRAMXX.
