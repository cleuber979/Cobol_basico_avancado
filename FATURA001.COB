@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATURA001.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: GERADOR DE FATURA - COMBINA UMA VENDA (PROG_VENDAS)
+      *          COM O CALCULO DE FRETE (PROGRAMA14FRETE) EM UM UNICO
+      *          DOCUMENTO, GRAVANDO A VENDA EM VENDAS.DAT E A FATURA
+      *          IMPRESSA EM FATURA.LST.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==PASSA A ACEITAR O CEP DE ENTREGA, REPASSADO AO CALCULO DE
+      *==FRETE COMPARTILHADO (FRETECALCWS/FRETECALCPD).
+      *==DATA:03/08/2024
+      *==REG-VENDA PASSA A GRAVAR A DATA DA VENDA (VND-DATA) E O FRETE
+      *==DA FATURA PASSA A SER GRAVADO TAMBEM EM FRETE.LOG
+      *==(REG-HISTFRETE), PARA ENTRAR NO FECHAMENTO MENSAL (FECHAMES)
+      *==DATA:09/08/2024
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT VENDAS ASSIGN TO "VENDAS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENDAS.
+
+           SELECT FATURA ASSIGN TO "FATURA.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FATURA.
+
+           SELECT HISTFRETE ASSIGN TO "FRETE.LOG"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-HISTFRETE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  VENDAS.
+       01  REG-VENDA.
+           05 VND-ID-CLIENTE PIC 9(04).
+           05 VND-PRODUTO    PIC X(30).
+           05 VND-VALOR      PIC 9(05)V99.
+           05 VND-DATA       PIC 9(08).
+
+       FD  FATURA.
+       01  REG-FATURA    PIC X(80).
+
+       FD  HISTFRETE.
+       01  REG-HISTFRETE.
+           05 HF-PRODUTO      PIC X(30).
+           05 HF-VALOR-ORIG   PIC 9(08)V99.
+           05 HF-ESTADO       PIC X(02).
+           05 HF-CEP          PIC 9(08).
+           05 HF-PESO         PIC 9(05)V99.
+           05 HF-FRETE        PIC 9(08)V99.
+           05 HF-VALOR-FINAL  PIC 9(08)V99.
+           05 HF-DATA         PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+           COPY FRETECALCWS.
+       77  FS-CLIENTES     PIC 9(02) VALUE ZEROS.
+       77  FS-VENDAS       PIC 9(02) VALUE ZEROS.
+       77  FS-FATURA       PIC 9(02) VALUE ZEROS.
+       77  FS-HISTFRETE    PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO    PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-ID-CLIENTE  PIC 9(04) VALUE ZEROS.
+       77  WRK-NOME-FATURA PIC X(30) VALUE "CLIENTE NAO CADASTRADO".
+       77  WRK-PRODUTO     PIC X(30) VALUE SPACES.
+       77  WRK-VALOR-FINAL PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+
+       01  WRK-LINHA-TITULO.
+           05 FILLER       PIC X(28) VALUE SPACES.
+           05 FILLER       PIC X(24) VALUE "FATURA DE VENDA E FRETE".
+
+       01  WRK-LINHA-CLIENTE.
+           05 FILLER          PIC X(13) VALUE "CLIENTE..... ".
+           05 WRK-LC-ID        PIC 9(04).
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WRK-LC-NOME      PIC X(30).
+
+       01  WRK-LINHA-PRODUTO.
+           05 FILLER          PIC X(13) VALUE "PRODUTO..... ".
+           05 WRK-LP-PRODUTO   PIC X(30).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WRK-LP-VALOR     PIC ZZ.ZZZ.ZZ9,99.
+
+       01  WRK-LINHA-FRETE.
+           05 FILLER          PIC X(13) VALUE "FRETE UF.... ".
+           05 WRK-LFR-ESTADO   PIC X(02).
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 FILLER          PIC X(08) VALUE "PESO(KG)".
+           05 WRK-LFR-PESO     PIC ZZZ9,99.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 FILLER          PIC X(06) VALUE "FRETE ".
+           05 WRK-LFR-FRETE    PIC ZZ.ZZZ.ZZ9,99.
+
+       01  WRK-LINHA-TOTAL.
+           05 FILLER          PIC X(20) VALUE "VALOR TOTAL DA NOTA ".
+           05 WRK-LT-TOTAL     PIC ZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL          SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-RECEBE-VENDA.
+           PERFORM 0250-VALIDAR-CLIENTE.
+           PERFORM 0170-CALCULA-FRETE.
+           PERFORM 0300-GRAVA-VENDA.
+           PERFORM 0350-GRAVA-HISTFRETE.
+           PERFORM 0400-IMPRIME-FATURA.
+           PERFORM 0900-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 00
+               DISPLAY "ARQUIVO CLIENTES.DAT NAO ABERTO - FATURA "
+                       "SERA TRATADA COMO AVULSA "
+           END-IF.
+
+           OPEN EXTEND VENDAS.
+           IF FS-VENDAS EQUAL 35
+               OPEN OUTPUT VENDAS
+           END-IF.
+
+       0200-RECEBE-VENDA        SECTION.
+           DISPLAY "DIGITE O ID DO CLIENTE (0000 = VENDA AVULSA) "
+           ACCEPT WRK-ID-CLIENTE.
+           DISPLAY "DIGITE O PRODUTO "
+           ACCEPT WRK-PRODUTO.
+           DISPLAY "DIGITE O VALOR DO PRODUTO "
+           ACCEPT WRK-VALOR.
+           DISPLAY "DIGITE O ESTADO (UF) DE ENTREGA "
+           ACCEPT WRK-ESTADO.
+           DISPLAY "DIGITE O CEP DE ENTREGA (0 = NAO INFORMADO) "
+           ACCEPT WRK-CEP.
+           DISPLAY "DIGITE O PESO (KG) "
+           ACCEPT WRK-PESO.
+
+       0250-VALIDAR-CLIENTE     SECTION.
+           IF WRK-ID-CLIENTE EQUAL ZEROS
+               CONTINUE
+           ELSE
+               MOVE WRK-ID-CLIENTE TO REG-ID
+               READ CLIENTES
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO ENCONTRADO - FATURA "
+                               "TRATADA COMO AVULSA "
+                       MOVE ZEROS TO WRK-ID-CLIENTE
+                   NOT INVALID KEY
+                       MOVE REG-NOME TO WRK-NOME-FATURA
+               END-READ
+           END-IF.
+
+       0300-GRAVA-VENDA         SECTION.
+           COMPUTE WRK-VALOR-FINAL = WRK-VALOR + WRK-FRETE.
+
+           MOVE WRK-ID-CLIENTE TO VND-ID-CLIENTE.
+           MOVE WRK-PRODUTO    TO VND-PRODUTO.
+           MOVE WRK-VALOR      TO VND-VALOR.
+           MOVE WRK-DATA-HOJE  TO VND-DATA.
+           WRITE REG-VENDA.
+
+       0350-GRAVA-HISTFRETE     SECTION.
+           OPEN EXTEND HISTFRETE.
+           IF FS-HISTFRETE EQUAL 35
+               OPEN OUTPUT HISTFRETE
+           END-IF.
+
+           MOVE WRK-PRODUTO    TO HF-PRODUTO.
+           MOVE WRK-VALOR      TO HF-VALOR-ORIG.
+           MOVE WRK-ESTADO     TO HF-ESTADO.
+           MOVE WRK-CEP        TO HF-CEP.
+           MOVE WRK-PESO       TO HF-PESO.
+           MOVE WRK-FRETE      TO HF-FRETE.
+           MOVE WRK-VALOR-FINAL TO HF-VALOR-FINAL.
+           MOVE WRK-DATA-HOJE  TO HF-DATA.
+           WRITE REG-HISTFRETE.
+
+           CLOSE HISTFRETE.
+
+       0400-IMPRIME-FATURA      SECTION.
+           OPEN OUTPUT FATURA.
+
+           MOVE WRK-LINHA-TITULO TO REG-FATURA.
+           WRITE REG-FATURA.
+           MOVE SPACES TO REG-FATURA.
+           WRITE REG-FATURA.
+
+           MOVE WRK-ID-CLIENTE  TO WRK-LC-ID.
+           MOVE WRK-NOME-FATURA TO WRK-LC-NOME.
+           MOVE WRK-LINHA-CLIENTE TO REG-FATURA.
+           WRITE REG-FATURA.
+
+           MOVE WRK-PRODUTO TO WRK-LP-PRODUTO.
+           MOVE WRK-VALOR   TO WRK-LP-VALOR.
+           MOVE WRK-LINHA-PRODUTO TO REG-FATURA.
+           WRITE REG-FATURA.
+
+           MOVE WRK-ESTADO TO WRK-LFR-ESTADO.
+           MOVE WRK-PESO   TO WRK-LFR-PESO.
+           MOVE WRK-FRETE  TO WRK-LFR-FRETE.
+           MOVE WRK-LINHA-FRETE TO REG-FATURA.
+           WRITE REG-FATURA.
+
+           MOVE SPACES TO REG-FATURA.
+           WRITE REG-FATURA.
+
+           MOVE WRK-VALOR-FINAL TO WRK-LT-TOTAL.
+           MOVE WRK-LINHA-TOTAL TO REG-FATURA.
+           WRITE REG-FATURA.
+
+           CLOSE FATURA.
+
+           DISPLAY "FATURA GRAVADA EM FATURA.LST - VALOR TOTAL "
+                   WRK-VALOR-FINAL.
+
+       0900-FINALIZAR           SECTION.
+           CLOSE CLIENTES.
+           CLOSE VENDAS.
+           DISPLAY "FIM DE PROGRAMA ".
+
+           COPY CLIPATHPD.
+           COPY FRETECALCPD.
+       END PROGRAM FATURA001.
