@@ -5,6 +5,14 @@
       * Date: 19/07/2024
       * Purpose: USO DE CONDI��O IF ELSE EM COBOL.
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==VALIDACAO DE FAIXA (0 A 10) NA DIGITACAO DAS NOTAS
+      *==DATA:01/08/2024
+      *==NOTA MINIMA DE APROVACAO PASSOU A VARIAR POR NIVEL DE ENSINO
+      *==(FUND/MEDIO/SUPER), VIA TABELA COMPARTILHADA
+      *==DATA:09/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,15 +20,28 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           COPY NIVELAPROVWS.
        77  WRK-NOTA1    PIC 9(02)V99 VALUE ZEROS.
        77  WRK-NOTA2    PIC 9(02)V99 VALUE ZEROS.
        77  WRK-MEDIA    PIC 9(02)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
        0100-RECEBE         SECTION.
+           DISPLAY "QUAL E SEU NIVEL (FUND/MEDIO/SUPER)?"
+           ACCEPT WRK-NIVEL.
+
            DISPLAY "DIGITE NOTA 1 "
-           ACCEPT WRK-NOTA1
+           ACCEPT WRK-NOTA1.
+           PERFORM UNTIL WRK-NOTA1 NOT GREATER 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10 "
+               ACCEPT WRK-NOTA1
+           END-PERFORM.
+
            DISPLAY "DIGITE NOTA 2 "
            ACCEPT WRK-NOTA2.
+           PERFORM UNTIL WRK-NOTA2 NOT GREATER 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10 "
+               ACCEPT WRK-NOTA2
+           END-PERFORM.
        0150-PROCESSA     SECTION.
            COMPUTE WRK-MEDIA = (WRK-NOTA1+ WRK-NOTA2)/2.
        0200-MOSTRA       SECTION.
@@ -38,14 +59,18 @@
            EVALUATE TRUE
            WHEN WRK-MEDIA GREATER 10
                 DISPLAY"ENTRE COM NOTA VALIDAS "
-           WHEN WRK-MEDIA GREATER THAN
-                                  OR EQUAL 6 AND WRK-MEDIA LESS 11
-           DISPLAY "APROVADO "
            WHEN OTHER
-           DISPLAY "REPROVADO"
+                PERFORM 0096-VERIFICA-NIVEL-APROVACAO
+                IF WRK-NIVEL-APROVADO EQUAL "S"
+                    DISPLAY "APROVADO "
+                ELSE
+                    DISPLAY "REPROVADO"
+                END-IF
            END-EVALUATE.
 
        0300-FINALIZAR    SECTION.
 
             STOP RUN.
+
+           COPY NIVELAPROVPD.
        END PROGRAM PROGRAM16.
