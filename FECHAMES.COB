@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHAMES.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: FECHAMENTO MENSAL - TOTALIZA VENDAS.DAT E FRETE.LOG
+      *          EM UM UNICO RESUMO GRAVADO EM FECHAMES.LST.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==O FECHAMENTO PASSA A CONSIDERAR SOMENTE AS VENDAS E FRETES
+      *==DO MES CORRENTE (VND-DATA/HF-DATA), E NAO MAIS O HISTORICO
+      *==COMPLETO DOS ARQUIVOS
+      *==DATA:09/08/2024
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO "VENDAS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENDAS.
+
+           SELECT HISTFRETE ASSIGN TO "FRETE.LOG"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-HISTFRETE.
+
+           SELECT FECHAMENTO ASSIGN TO "FECHAMES.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FECHAMENTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  REG-VENDA.
+           05 VND-ID-CLIENTE PIC 9(04).
+           05 VND-PRODUTO    PIC X(30).
+           05 VND-VALOR      PIC 9(05)V99.
+           05 VND-DATA       PIC 9(08).
+
+       FD  HISTFRETE.
+       01  REG-HISTFRETE.
+           05 HF-PRODUTO      PIC X(30).
+           05 HF-VALOR-ORIG   PIC 9(08)V99.
+           05 HF-ESTADO       PIC X(02).
+           05 HF-CEP          PIC 9(08).
+           05 HF-PESO         PIC 9(05)V99.
+           05 HF-FRETE        PIC 9(08)V99.
+           05 HF-VALOR-FINAL  PIC 9(08)V99.
+           05 HF-DATA         PIC 9(08).
+
+       FD  FECHAMENTO.
+       01  REG-FECHAMENTO    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FS-VENDAS         PIC 9(02) VALUE ZEROS.
+       77  FS-HISTFRETE      PIC 9(02) VALUE ZEROS.
+       77  FS-FECHAMENTO     PIC 9(02) VALUE ZEROS.
+
+       77  WRK-TOTAL-VENDAS       PIC 9(05)    VALUE ZEROS.
+       77  WRK-VALOR-VENDAS       PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-FRETE        PIC 9(05)    VALUE ZEROS.
+       77  WRK-VALOR-FRETE        PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-VALOR-GERAL        PIC 9(09)V99 VALUE ZEROS.
+
+       01  WRK-DATA-HOJE.
+           05 WRK-HOJE-ANO   PIC 9(04).
+           05 WRK-HOJE-MES   PIC 9(02).
+           05 WRK-HOJE-DIA   PIC 9(02).
+
+       01  WRK-ANOMES-HOJE.
+           05 WRK-AM-ANO     PIC 9(04).
+           05 WRK-AM-MES     PIC 9(02).
+
+       01  WRK-DATA-REGISTRO.
+           05 WRK-REG-ANO    PIC 9(04).
+           05 WRK-REG-MES    PIC 9(02).
+           05 WRK-REG-DIA    PIC 9(02).
+
+       01  WRK-ANOMES-REGISTRO.
+           05 WRK-ARG-ANO    PIC 9(04).
+           05 WRK-ARG-MES    PIC 9(02).
+
+       01  WRK-LINHA-TITULO.
+           05 FILLER       PIC X(26) VALUE SPACES.
+           05 FILLER       PIC X(34) VALUE
+                   "FECHAMENTO MENSAL - VENDAS E FRETE".
+
+       01  WRK-LINHA-VENDAS.
+           05 FILLER          PIC X(21) VALUE "VENDAS DO PERIODO... ".
+           05 WRK-LV-QTDE      PIC ZZZZ9.
+           05 FILLER          PIC X(16) VALUE "  VALOR TOTAL.. ".
+           05 WRK-LV-VALOR     PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  WRK-LINHA-FRETE.
+           05 FILLER          PIC X(21) VALUE "FRETES DO PERIODO... ".
+           05 WRK-LF-QTDE      PIC ZZZZ9.
+           05 FILLER          PIC X(16) VALUE "  VALOR TOTAL.. ".
+           05 WRK-LF-VALOR     PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  WRK-LINHA-GERAL.
+           05 FILLER          PIC X(21) VALUE "TOTAL GERAL DO MES.. ".
+           05 WRK-LG-VALOR     PIC ZZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL       SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSA-VENDAS.
+           PERFORM 0250-PROCESSA-FRETE.
+           PERFORM 0300-IMPRIME-FECHAMENTO.
+           PERFORM 0900-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR     SECTION.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-HOJE-ANO TO WRK-AM-ANO.
+           MOVE WRK-HOJE-MES TO WRK-AM-MES.
+
+           OPEN INPUT VENDAS.
+           OPEN INPUT HISTFRETE.
+           OPEN OUTPUT FECHAMENTO.
+
+           MOVE WRK-LINHA-TITULO TO REG-FECHAMENTO.
+           WRITE REG-FECHAMENTO.
+           MOVE SPACES TO REG-FECHAMENTO.
+           WRITE REG-FECHAMENTO.
+
+       0200-PROCESSA-VENDAS SECTION.
+           IF FS-VENDAS NOT EQUAL 00
+               DISPLAY "NENHUMA VENDA REGISTRADA NO PERIODO "
+           ELSE
+               READ VENDAS NEXT RECORD
+               PERFORM UNTIL FS-VENDAS NOT EQUAL 00
+                   MOVE VND-DATA TO WRK-DATA-REGISTRO
+                   MOVE WRK-REG-ANO TO WRK-ARG-ANO
+                   MOVE WRK-REG-MES TO WRK-ARG-MES
+                   IF WRK-ANOMES-REGISTRO EQUAL WRK-ANOMES-HOJE
+                       ADD 1 TO WRK-TOTAL-VENDAS
+                       ADD VND-VALOR TO WRK-VALOR-VENDAS
+                   END-IF
+                   READ VENDAS NEXT RECORD
+               END-PERFORM
+           END-IF.
+
+       0250-PROCESSA-FRETE  SECTION.
+           IF FS-HISTFRETE NOT EQUAL 00
+               DISPLAY "NENHUM FRETE REGISTRADO NO PERIODO "
+           ELSE
+               READ HISTFRETE NEXT RECORD
+               PERFORM UNTIL FS-HISTFRETE NOT EQUAL 00
+                   MOVE HF-DATA TO WRK-DATA-REGISTRO
+                   MOVE WRK-REG-ANO TO WRK-ARG-ANO
+                   MOVE WRK-REG-MES TO WRK-ARG-MES
+                   IF WRK-ANOMES-REGISTRO EQUAL WRK-ANOMES-HOJE
+                       ADD 1 TO WRK-TOTAL-FRETE
+                       ADD HF-FRETE TO WRK-VALOR-FRETE
+                   END-IF
+                   READ HISTFRETE NEXT RECORD
+               END-PERFORM
+           END-IF.
+
+       0300-IMPRIME-FECHAMENTO SECTION.
+           COMPUTE WRK-VALOR-GERAL =
+                   WRK-VALOR-VENDAS + WRK-VALOR-FRETE.
+
+           MOVE WRK-TOTAL-VENDAS TO WRK-LV-QTDE.
+           MOVE WRK-VALOR-VENDAS TO WRK-LV-VALOR.
+           MOVE WRK-LINHA-VENDAS TO REG-FECHAMENTO.
+           WRITE REG-FECHAMENTO.
+
+           MOVE WRK-TOTAL-FRETE TO WRK-LF-QTDE.
+           MOVE WRK-VALOR-FRETE TO WRK-LF-VALOR.
+           MOVE WRK-LINHA-FRETE TO REG-FECHAMENTO.
+           WRITE REG-FECHAMENTO.
+
+           MOVE SPACES TO REG-FECHAMENTO.
+           WRITE REG-FECHAMENTO.
+
+           MOVE WRK-VALOR-GERAL TO WRK-LG-VALOR.
+           MOVE WRK-LINHA-GERAL TO REG-FECHAMENTO.
+           WRITE REG-FECHAMENTO.
+
+           DISPLAY "FECHAMENTO MENSAL GRAVADO EM FECHAMES.LST ".
+
+       0900-FINALIZAR       SECTION.
+           CLOSE VENDAS.
+           CLOSE HISTFRETE.
+           CLOSE FECHAMENTO.
+           DISPLAY "FIM DE PROGRAMA ".
+       END PROGRAM FECHAMES.
