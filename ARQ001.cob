@@ -4,23 +4,32 @@
       * Date: 29/07/2024
       * Purpose: ABERTURA DO ARQUIVO CLIENTES.DAT
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==DISTINGUE ARQUIVO NAO ENCONTRADO (FS 35) DE OUTRAS FALHAS NA
+      *==ABERTURA DO ARQUIVO, EM VEZ DE TRATAR TUDO COMO UM SO ERRO.
+      *==DATA:03/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\cobol\DADOS\CLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
            FILE STATUS IS FS-CLIENTES.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID        PIC 9(04).
-           05 REG-NOME      PIC X(20).
-           05 REG-TELEFONE  PIC X(11).
+           COPY CLIREG.
        WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
        77  FS-CLIENTES PIC 9(02).
+       77  WRK-MSG-ERRO PIC X(30).
+           COPY FSERRWS.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL         SECTION.
@@ -28,15 +37,24 @@
            PERFORM 0300-FINALIZAR.
            STOP RUN.
        0100-INICIALIZAR       SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
            OPEN INPUT CLIENTES.
            IF FS-CLIENTES EQUAL 35
-               DISPLAY"ARQUIVO NAO FOI ABERTO "
+               DISPLAY "ARQUIVO CLIENTES.DAT NAO ENCONTRADO "
            ELSE
-           DISPLAY "ARQUIVO OK ".
+               IF FS-CLIENTES NOT EQUAL 00
+                   DISPLAY "ARQUIVO CLIENTES.DAT NAO PODE SER ABERTO "
+                   PERFORM 9000-TRATA-ERRO
+               ELSE
+                   DISPLAY "ARQUIVO OK "
+               END-IF
+           END-IF.
 
        0200-PROCESSAR         SECTION.
            CONTINUE.
        0300-FINALIZAR         SECTION.
 
-          
            CLOSE CLIENTES.
+
+           COPY FSERRPD.
+           COPY CLIPATHPD.
