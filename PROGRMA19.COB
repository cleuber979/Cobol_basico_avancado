@@ -5,6 +5,19 @@
       * Date: 19/07/2024
       * Purpose: COMANDO ACCURS ARRAY DO COBOL USO NA PRATICA.
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==INCLUSAO DO DIA DA SEMANA JUNTO COM O NOME DO MES
+      *==DATA:01/08/2024
+      *==VERIFICACAO DE ANO BISSEXTO E DE DIA UTIL
+      *==DATA:01/08/2024
+      *==CALCULO DO PROXIMO DIA UTIL, PULANDO O FIM DE SEMANA
+      *==DATA:09/08/2024
+      *==DATA DE HOJE PASSA A SER EXIBIDA TAMBEM NO FORMATO DD/MM/AAAA,
+      *==REAPROVEITANDO A COPY DATEFMTWS/DATEFMTPD (JA USADA PELO
+      *==PROGRAMA07) EM VEZ DE UMA QUEBRA DE DATA PROPRIA
+      *==DATA:09/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,10 +25,50 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WRK-DATA.
-           05 WRK-ANO PIC 9(04).
-           05 WRK-MES PIC 9(02).
-           05 WRK-DIA PIC 9(02).
+           COPY DATEFMTWS.
+
+       77  WRK-DIA-SEMANA  PIC 9(01) VALUE ZEROS.
+       77  WRK-QUOCIENTE   PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTO-4     PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTO-100   PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTO-400   PIC 9(04) VALUE ZEROS.
+       77  WRK-BISSEXTO    PIC X(01) VALUE "N".
+
+       77  WRK-PROX-DIA-SEMANA PIC 9(01) VALUE ZEROS.
+       77  WRK-DIAS-NO-MES     PIC 9(02) VALUE ZEROS.
+
+       01  WRK-PROX-DATA.
+           05 WRK-PROX-ANO PIC 9(04).
+           05 WRK-PROX-MES PIC 9(02).
+           05 WRK-PROX-DIA PIC 9(02).
+
+       01   TABELA-DIAS-MES.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01  TABELA-DIAS-MES-R REDEFINES TABELA-DIAS-MES OCCURS 12 TIMES.
+           05 DIAS-NO-MES PIC 9(02).
+
+       01   TABELA-DIAS-SEMANA.
+           05 FILLER PIC X(09) VALUE "SEGUNDA-F".
+           05 FILLER PIC X(09) VALUE "TERCA-FEI".
+           05 FILLER PIC X(09) VALUE "QUARTA-FE".
+           05 FILLER PIC X(09) VALUE "QUINTA-FE".
+           05 FILLER PIC X(09) VALUE "SEXTA-FEI".
+           05 FILLER PIC X(09) VALUE "SABADO   ".
+           05 FILLER PIC X(09) VALUE "DOMINGO  ".
+       01  TABELA-DIAS-SEMANA-R REDEFINES TABELA-DIAS-SEMANA
+                                          OCCURS 7 TIMES.
+           05 DIAS-SEMANA PIC X(09).
 
        01   TABELA-DE-MESES.
 
@@ -38,15 +91,97 @@
        0001-PRINCIPAL         SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
             STOP RUN.
        0100-INICIALIZAR       SECTION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+           ACCEPT WRK-DIA-SEMANA FROM DAY-OF-WEEK.
        0200-PROCESSAR         SECTION.
 
-           DISPLAY WRK-DIA " DE " MESES(WRK-MES) " DE " WRK-ANO.
+           DISPLAY WRK-DT-DIA " DE " MESES(WRK-DT-MES) " DE "
+                   WRK-DT-ANO.
+           DISPLAY "DIA DA SEMANA: " DIAS-SEMANA(WRK-DIA-SEMANA).
 
+           PERFORM 0095-REFORMATA-DATA.
+           DISPLAY "DATA DE HOJE...... " WRK-DATA-DDMMAAAA.
 
-       0300-FINALIZAR         SECTION.
+           PERFORM 0250-VERIFICA-BISSEXTO.
+
+           IF WRK-BISSEXTO EQUAL "S"
+               DISPLAY WRK-DT-ANO " E UM ANO BISSEXTO "
+           ELSE
+               DISPLAY WRK-DT-ANO " NAO E UM ANO BISSEXTO "
+           END-IF.
+
+           IF WRK-DIA-SEMANA LESS 6
+               DISPLAY "HOJE E DIA UTIL "
+           ELSE
+               DISPLAY "HOJE E FIM DE SEMANA "
+           END-IF.
+
+           PERFORM 0260-CALCULA-PROXIMO-DIA-UTIL.
+
+           DISPLAY "PROXIMO DIA UTIL: " WRK-PROX-DIA "/" WRK-PROX-MES
+                   "/" WRK-PROX-ANO.
 
+       0250-VERIFICA-BISSEXTO SECTION.
+           DIVIDE WRK-DT-ANO BY 4
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO-4.
+           DIVIDE WRK-DT-ANO BY 100
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO-100.
+           DIVIDE WRK-DT-ANO BY 400
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO-400.
+
+           MOVE "N" TO WRK-BISSEXTO.
+           IF WRK-RESTO-4 EQUAL ZEROS
+               IF WRK-RESTO-100 NOT EQUAL ZEROS
+                   MOVE "S" TO WRK-BISSEXTO
+               ELSE
+                   IF WRK-RESTO-400 EQUAL ZEROS
+                       MOVE "S" TO WRK-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       0260-CALCULA-PROXIMO-DIA-UTIL SECTION.
+           MOVE WRK-DT-ANO        TO WRK-PROX-ANO.
+           MOVE WRK-DT-MES        TO WRK-PROX-MES.
+           MOVE WRK-DT-DIA        TO WRK-PROX-DIA.
+           MOVE WRK-DIA-SEMANA TO WRK-PROX-DIA-SEMANA.
+
+           PERFORM 0270-AVANCA-UM-DIA.
+           PERFORM 0270-AVANCA-UM-DIA
+               UNTIL WRK-PROX-DIA-SEMANA LESS 6.
+
+       0270-AVANCA-UM-DIA            SECTION.
+           ADD 1 TO WRK-PROX-DIA-SEMANA.
+           IF WRK-PROX-DIA-SEMANA GREATER 7
+               MOVE 1 TO WRK-PROX-DIA-SEMANA
+           END-IF.
+
+           PERFORM 0280-DIAS-DO-MES-PROX.
+
+           ADD 1 TO WRK-PROX-DIA.
+           IF WRK-PROX-DIA GREATER WRK-DIAS-NO-MES
+               MOVE 1 TO WRK-PROX-DIA
+               ADD 1 TO WRK-PROX-MES
+               IF WRK-PROX-MES GREATER 12
+                   MOVE 1 TO WRK-PROX-MES
+                   ADD 1 TO WRK-PROX-ANO
+               END-IF
+           END-IF.
+
+       0280-DIAS-DO-MES-PROX          SECTION.
+           MOVE DIAS-NO-MES(WRK-PROX-MES) TO WRK-DIAS-NO-MES.
+           IF WRK-PROX-MES EQUAL 2
+               IF WRK-BISSEXTO EQUAL "S"
+                   MOVE 29 TO WRK-DIAS-NO-MES
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR         SECTION.
+           CONTINUE.
 
+           COPY DATEFMTPD.
        END PROGRAM PROGRAM18.
