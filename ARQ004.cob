@@ -4,24 +4,63 @@
       * Date: 29/07/2024
       * Purpose: GRAVACAO  DE UM REGISTRO.
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==CARGA DE NOVOS CLIENTES A PARTIR DE ARQUIVO DE TRANSACAO
+      *==(CLIENTES.TRN), SUBSTITUINDO OS MOVE FIXOS.
+      *==DATA:31/07/2024
+      *==EXIGE PIN DE AUTORIZACAO ANTES DE GRAVAR OS REGISTROS.
+      *==DATA:03/08/2024
+      *==GRAVA TRILHA DE AUDITORIA (USUARIO, DATA/HORA) EM CLIENTES.AUD
+      *==PARA CADA CLIENTE CADASTRADO.
+      *==DATA:04/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\cobol\DADOS\CLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
            FILE STATUS IS FS-CLIENTES.
 
+           SELECT TRANCLI ASSIGN TO "CLIENTES.TRN"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-TRANCLI.
+
+           SELECT AUDITCLI ASSIGN TO "CLIENTES.AUD"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-AUDITCLI.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID        PIC 9(04).
-           05 REG-NOME      PIC X(20).
-           05 REG-TELEFONE  PIC X(11).
+           COPY CLIREG.
+
+       FD  TRANCLI.
+       01  REG-TRANCLI.
+           05 TRN-ID        PIC 9(04).
+           05 TRN-NOME      PIC X(20).
+           05 TRN-TELEFONE  PIC X(11).
+           05 TRN-EMAIL     PIC X(30).
+
+       FD  AUDITCLI.
+           COPY AUDITCLIREG.
+
        WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+           COPY PINWS.
+           COPY AUDITCLIWS.
        77  FS-CLIENTES PIC 9(02).
+       77  FS-TRANCLI  PIC 9(02).
        77  WRK-MSG-ERRO PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-TOTAL-LIDOS    PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADOS PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-REJEIT   PIC 9(05) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL         SECTION.
@@ -29,50 +68,75 @@
            PERFORM 0200-PROCESSAR
            PERFORM 0300-FINALIZAR
 
+           MOVE FS-CLIENTES TO RETURN-CODE.
            STOP RUN.
 
        0100-INICIALIZAR       SECTION.
-           OPEN OUTPUT CLIENTES.
-
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN I-O CLIENTES.
            IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+               OPEN OUTPUT CLIENTES
+           END-IF.
+
+           IF FS-CLIENTES NOT EQUAL 00
                PERFORM 9000-TRATA-ERRO
                END-IF.
 
+           OPEN INPUT TRANCLI.
+           IF FS-TRANCLI NOT EQUAL 00
+               DISPLAY "ARQUIVO DE TRANSACAO CLIENTES.TRN NAO ABERTO "
+               MOVE FS-TRANCLI TO FS-CLIENTES
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
 
+           PERFORM 0095-VALIDA-PIN.
 
+           IF WRK-PIN-OK EQUAL "S"
+               DISPLAY "DIGITE O SEU USUARIO "
+               ACCEPT WRK-USUARIO-AUD
+           END-IF.
 
        0200-PROCESSAR         SECTION.
-
-            MOVE 0001                  TO REG-ID.
-            MOVE'PAULA               ' TO REG-NOME.
-            MOVE "11458632589"         TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
-
-            MOVE 0002                  TO REG-ID.
-            MOVE'ALEX                ' TO REG-NOME.
-            MOVE "11458632520"         TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
-
-            MOVE 0003                  TO REG-ID.
-            MOVE'HELOISE             ' TO REG-NOME.
-            MOVE "21458632520"         TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
-
-           MOVE 0004                  TO REG-ID.
-            MOVE'NICOLAS             ' TO REG-NOME.
-            MOVE "24458632520"         TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
-
-           MOVE 0005                  TO REG-ID.
-            MOVE'GLEICE              ' TO REG-NOME.
-            MOVE "21999999999"         TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
+           IF WRK-PIN-OK EQUAL "S"
+               READ TRANCLI
+               PERFORM UNTIL FS-TRANCLI NOT EQUAL 00
+
+                   ADD 1 TO WRK-TOTAL-LIDOS
+
+                   MOVE TRN-ID        TO REG-ID
+                   MOVE TRN-NOME      TO REG-NOME
+                   MOVE TRN-TELEFONE  TO REG-TELEFONE
+                   MOVE TRN-EMAIL     TO REG-EMAIL
+
+                   WRITE REG-CLIENTES
+                       INVALID KEY
+                           ADD 1 TO WRK-TOTAL-REJEIT
+                           DISPLAY "ID " REG-ID
+                                   " JA CADASTRADO - IGNORADO "
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-TOTAL-GRAVADOS
+                           DISPLAY "ID " REG-ID
+                                   " CADASTRADO COM SUCESSO "
+                           MOVE "INCLUSAO" TO AUD-OPERACAO
+                           MOVE REG-ID     TO AUD-ID
+                           MOVE REG-NOME   TO AUD-NOME
+                           PERFORM 0097-GRAVA-AUDITORIA
+                   END-WRITE
+
+                   READ TRANCLI
+
+               END-PERFORM
+           END-IF.
 
        0300-FINALIZAR         SECTION.
            DISPLAY"FIM DE PROGRAMA ".
+           DISPLAY "LIDOS.... " WRK-TOTAL-LIDOS.
+           DISPLAY "GRAVADOS. " WRK-TOTAL-GRAVADOS.
+           DISPLAY "REJEITADOS " WRK-TOTAL-REJEIT.
            CLOSE CLIENTES.
+           CLOSE TRANCLI.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-           GOBACK.
+           COPY FSERRPD.
+           COPY CLIPATHPD.
+           COPY PINPD.
+           COPY AUDITCLIPD.
