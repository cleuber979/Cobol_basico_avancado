@@ -5,21 +5,56 @@
       * Date: 19/07/2024
       * Purpose: VARIAVEL ESTRUTURAL (GRUPO) - EXEMPLO 2
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==GRAVACAO DA LINHA DE DADOS (FOLHA DE PAGAMENTO) EM FOLHA.DAT
+      *==DATA:02/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA ASSIGN TO "FOLHA.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-FOLHA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FOLHA.
+       01  REG-FOLHA.
+           05 FOLHA-CODIGO   PIC 9(04).
+           05 FOLHA-NOME     PIC X(05).
+           05 FOLHA-SALARIO  PIC 9(09).
+
        WORKING-STORAGE      SECTION.
        01  WRK-ENTRADA.
            05 WRK-CODIGO   PIC 9(04) VALUE ZEROS.
            05 WRK-NOME     PIC X(5) VALUE SPACES.
            05 WRK-SALARIO  PIC 9(09) VALUE ZEROS.
+
+       77  FS-FOLHA        PIC 9(02) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0100-RECEBE         SECTION.
            DISPLAY"ENTRE COM A LINHA DE DADOS ".
            ACCEPT WRK-ENTRADA.
+
+       0150-GRAVA-FOLHA    SECTION.
+           OPEN EXTEND FOLHA.
+           IF FS-FOLHA EQUAL 35
+               OPEN OUTPUT FOLHA
+           END-IF.
+
+           MOVE WRK-CODIGO  TO FOLHA-CODIGO.
+           MOVE WRK-NOME    TO FOLHA-NOME.
+           MOVE WRK-SALARIO TO FOLHA-SALARIO.
+           WRITE REG-FOLHA.
+
+           CLOSE FOLHA.
+
        0200-MOSTRA         SECTION.
            DISPLAY"CODIGO..." WRK-CODIGO.
            DISPLAY"NOME....." WRK-NOME.
