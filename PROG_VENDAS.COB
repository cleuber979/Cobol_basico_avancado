@@ -5,37 +5,327 @@
       * Date: 19/07/2024
       * Purpose: USO DO PERFORM TECLA DE ESCAPE
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==GRAVACAO DE CADA VENDA EM VENDAS.DAT (HISTORICO)
+      *==DATA:01/08/2024
+      *==VINCULO DA VENDA A UM CLIENTE DE CLIENTES.DAT (0000=AVULSA)
+      *==DATA:01/08/2024
+      *==RELATORIO DE FECHAMENTO DO DIA EM VENDAS.LST
+      *==DATA:01/08/2024
+      *==VALIDACAO DO VALOR DA VENDA (NAO ACEITA ZERO)
+      *==DATA:01/08/2024
+      *==TROCADO O SENTINELA 99999 POR UMA PERGUNTA EXPLICITA DE
+      *==CONTINUACAO, JA QUE 99999 PODIA SER UM VALOR DE VENDA VALIDO
+      *==DATA:09/08/2024
+      *==TOTAL DE VENDAS DE CADA EXECUCAO PASSA A SER GRAVADO EM
+      *==VENDASDIA.DAT, PARA ALIMENTAR A MEDIA MOVEL DO PROGRAMA12
+      *==DATA:09/08/2024
+      *==FECHAMENTO PASSA A TRAZER TAMBEM O TICKET MEDIO E O PRODUTO
+      *==MAIS VENDIDO
+      *==DATA:09/08/2024
+      *==REG-VENDA PASSA A GRAVAR A DATA DA VENDA (VND-DATA), USADA
+      *==PELOS RELATORIOS QUE PRECISAM FILTRAR POR PERIODO
+      *==DATA:09/08/2024
+      *==CORRIGIDA A BUSCA DE PRODUTO JA LANCADO NO FECHAMENTO, QUE
+      *==APOS ACHAR FICAVA APONTANDO PARA O INDICE SEGUINTE (EFEITO DO
+      *==PERFORM VARYING); O INDICE ENCONTRADO AGORA E GUARDADO EM
+      *==WRK-ACHADO-IDX-PROD ANTES DE ENCERRAR O LACO
+      *==DATA:09/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO "VENDAS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENDAS.
+
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT FECHAMENTO ASSIGN TO "VENDAS.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FECHAMENTO.
+
+           SELECT VENDASDIA ASSIGN TO "VENDASDIA.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENDASDIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  REG-VENDA.
+           05 VND-ID-CLIENTE PIC 9(04).
+           05 VND-PRODUTO    PIC X(30).
+           05 VND-VALOR      PIC 9(05)V99.
+           05 VND-DATA       PIC 9(08).
+
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  FECHAMENTO.
+       01  REG-FECHAMENTO    PIC X(80).
+
+       FD  VENDASDIA.
+       01  REG-VENDASDIA.
+           05 VD-DATA    PIC 9(08).
+           05 VD-TOTAL   PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
        77  WRK-PRODUTO     PIC X(30)      VALUE SPACES.
        77  WRK-VALOR       PIC 9(05)V99   VALUE ZEROS.
        77  WRK-VENDAS-ACUM PIC 9(06)V99   VALUE ZEROS.
        77  WRK-PROD-ACUM   PIC 9(03)      VALUE ZEROS.
+       77  FS-VENDAS       PIC 9(02)      VALUE ZEROS.
+       77  FS-CLIENTES     PIC 9(02)      VALUE ZEROS.
+       77  FS-FECHAMENTO   PIC 9(02)      VALUE ZEROS.
+       77  FS-VENDASDIA    PIC 9(02)      VALUE ZEROS.
+       77  WRK-DATA-HOJE   PIC 9(08)      VALUE ZEROS.
+       77  WRK-MSG-ERRO    PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-ID-CLIENTE       PIC 9(04) VALUE ZEROS.
+       77  WRK-CONTINUA         PIC X(01) VALUE "S".
+       77  WRK-TOTAL-FECH       PIC 9(05) VALUE ZEROS.
+       77  WRK-VALOR-ACUM-FECH  PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MEDIA-TICKET-FECH PIC 9(07)V99 VALUE ZEROS.
+
+       77  WRK-QTDE-PROD-DIST   PIC 9(03) VALUE ZEROS.
+       77  WRK-SUB-PROD         PIC 9(03) VALUE ZEROS.
+       77  WRK-ACHADO-IDX-PROD  PIC 9(03) VALUE ZEROS.
+       77  WRK-ACHOU-PRODUTO    PIC X(01) VALUE "N".
+       77  WRK-MAIOR-QTDE-PROD  PIC 9(05) VALUE ZEROS.
+       77  WRK-SUB-MELHOR-PROD  PIC 9(03) VALUE ZEROS.
+
+       01  TABELA-PRODUTOS-FECH.
+           05 TAB-PRODUTO-FECH OCCURS 100 TIMES.
+               10 TPF-NOME  PIC X(30).
+               10 TPF-QTDE  PIC 9(05).
+
+       01  WRK-LINHA-TITULO-FECH.
+           05 FILLER       PIC X(25) VALUE SPACES.
+           05 FILLER       PIC X(27) VALUE "FECHAMENTO DIARIO DE VENDAS".
+
+       01  WRK-LINHA-COLUNA-FECH.
+           05 FILLER       PIC X(06) VALUE "CLIENT".
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(30) VALUE "PRODUTO".
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(10) VALUE "VALOR".
+
+       01  WRK-LINHA-DET-FECH.
+           05 WRK-LF-ID-CLIENTE PIC 9(04).
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 WRK-LF-PRODUTO    PIC X(30).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LF-VALOR      PIC ZZ.ZZZ,99.
+
+       01  WRK-LINHA-TOTAL-FECH.
+           05 FILLER          PIC X(20) VALUE "TOTAL DE VENDAS.... ".
+           05 WRK-LF-T-QTDE   PIC ZZZZ9.
+           05 FILLER          PIC X(16) VALUE "  VALOR TOTAL.. ".
+           05 WRK-LF-T-VALOR  PIC ZZZ.ZZZ,99.
+
+       01  WRK-LINHA-MEDIA-FECH.
+           05 FILLER          PIC X(20) VALUE "TICKET MEDIO....... ".
+           05 WRK-LF-MEDIA    PIC ZZZ.ZZZ,99.
+
+       01  WRK-LINHA-MELHOR-FECH.
+           05 FILLER          PIC X(20) VALUE "PRODUTO MAIS VENDIDO".
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WRK-LF-MELHOR   PIC X(30).
 
        PROCEDURE DIVISION.
        0100-PRINCIPAL   SECTION.
+           PERFORM 0050-ABRIR-ARQUIVOS.
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR UNTIL WRK-VALOR EQUAL 99999.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUA NOT EQUAL "S".
            PERFORM 0300-FINALIZAR.
 
            STOP RUN.
+
+       0050-ABRIR-ARQUIVOS     SECTION.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN EXTEND VENDAS.
+           IF FS-VENDAS EQUAL 35
+               OPEN OUTPUT VENDAS
+           END-IF.
+           IF FS-VENDAS NOT EQUAL 00
+               DISPLAY "ERRO AO ABRIR VENDAS.DAT - STATUS "
+                       FS-VENDAS
+           END-IF.
+
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 00
+               DISPLAY "ARQUIVO CLIENTES.DAT NAO ABERTO - VENDAS "
+                       "SERAO TRATADAS COMO AVULSAS "
+           END-IF.
+
        0100-INICIALIZAR        SECTION.
            DISPLAY"DIGITE O PRODUTO "
            ACCEPT WRK-PRODUTO.
            DISPLAY"DIGITE O VALOR "
            ACCEPT WRK-VALOR.
 
+           PERFORM UNTIL WRK-VALOR NOT EQUAL ZEROS
+               DISPLAY "VALOR INVALIDO - DIGITE UM VALOR MAIOR QUE ZERO"
+               ACCEPT WRK-VALOR
+           END-PERFORM.
+
+           DISPLAY "DIGITE O ID DO CLIENTE (0000 = VENDA AVULSA) "
+           ACCEPT WRK-ID-CLIENTE.
+           PERFORM 0150-VALIDAR-CLIENTE.
+
+       0150-VALIDAR-CLIENTE    SECTION.
+           IF WRK-ID-CLIENTE EQUAL ZEROS
+               CONTINUE
+           ELSE
+               MOVE WRK-ID-CLIENTE TO REG-ID
+               READ CLIENTES
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO ENCONTRADO - VENDA "
+                               "TRATADA COMO AVULSA "
+                       MOVE ZEROS TO WRK-ID-CLIENTE
+                   NOT INVALID KEY
+                       DISPLAY "CLIENTE......." REG-NOME
+               END-READ
+           END-IF.
+
        0200-PROCESSAR       SECTION.
            COMPUTE WRK-VENDAS-ACUM = WRK-VENDAS-ACUM + WRK-VALOR
            ADD 1 TO WRK-PROD-ACUM.
-           PERFORM 0100-INICIALIZAR.
+
+           MOVE WRK-ID-CLIENTE TO VND-ID-CLIENTE.
+           MOVE WRK-PRODUTO    TO VND-PRODUTO.
+           MOVE WRK-VALOR      TO VND-VALOR.
+           MOVE WRK-DATA-HOJE  TO VND-DATA.
+           WRITE REG-VENDA.
+
+           DISPLAY "DESEJA REGISTRAR OUTRA VENDA (S/N) "
+           ACCEPT WRK-CONTINUA.
+
+           IF WRK-CONTINUA EQUAL "S"
+               PERFORM 0100-INICIALIZAR
+           END-IF.
        0300-FINALIZAR    SECTION.
 
+           CLOSE VENDAS.
+           CLOSE CLIENTES.
+
+           PERFORM 0400-GERAR-FECHAMENTO.
+           PERFORM 0450-GRAVA-VENDASDIA.
+
            DISPLAY"===================================="
            DISPLAY"TOTAL DE VENDAS  "  WRK-VENDAS-ACUM
            DISPLAY"TOTAL DE PRODUTOS " WRK-PROD-ACUM.
+
+       0450-GRAVA-VENDASDIA    SECTION.
+           OPEN EXTEND VENDASDIA.
+           IF FS-VENDASDIA EQUAL 35
+               OPEN OUTPUT VENDASDIA
+           END-IF.
+
+           MOVE WRK-DATA-HOJE   TO VD-DATA.
+           MOVE WRK-VENDAS-ACUM TO VD-TOTAL.
+           WRITE REG-VENDASDIA.
+
+           CLOSE VENDASDIA.
+
+       0400-GERAR-FECHAMENTO   SECTION.
+           OPEN INPUT VENDAS.
+           IF FS-VENDAS NOT EQUAL 00
+               DISPLAY "NENHUMA VENDA REGISTRADA PARA O FECHAMENTO "
+           ELSE
+               OPEN OUTPUT FECHAMENTO
+
+               MOVE WRK-LINHA-TITULO-FECH TO REG-FECHAMENTO
+               WRITE REG-FECHAMENTO
+               MOVE SPACES TO REG-FECHAMENTO
+               WRITE REG-FECHAMENTO
+               MOVE WRK-LINHA-COLUNA-FECH TO REG-FECHAMENTO
+               WRITE REG-FECHAMENTO
+
+               READ VENDAS NEXT RECORD
+               PERFORM UNTIL FS-VENDAS NOT EQUAL 00
+                   MOVE VND-ID-CLIENTE TO WRK-LF-ID-CLIENTE
+                   MOVE VND-PRODUTO    TO WRK-LF-PRODUTO
+                   MOVE VND-VALOR      TO WRK-LF-VALOR
+                   MOVE WRK-LINHA-DET-FECH TO REG-FECHAMENTO
+                   WRITE REG-FECHAMENTO
+
+                   ADD 1 TO WRK-TOTAL-FECH
+                   ADD VND-VALOR TO WRK-VALOR-ACUM-FECH
+                   PERFORM 0410-ACUMULA-PRODUTO-FECH
+
+                   READ VENDAS NEXT RECORD
+               END-PERFORM
+
+               MOVE SPACES TO REG-FECHAMENTO
+               WRITE REG-FECHAMENTO
+               MOVE WRK-TOTAL-FECH      TO WRK-LF-T-QTDE
+               MOVE WRK-VALOR-ACUM-FECH TO WRK-LF-T-VALOR
+               MOVE WRK-LINHA-TOTAL-FECH TO REG-FECHAMENTO
+               WRITE REG-FECHAMENTO
+
+               IF WRK-TOTAL-FECH GREATER ZEROS
+                   COMPUTE WRK-MEDIA-TICKET-FECH =
+                           WRK-VALOR-ACUM-FECH / WRK-TOTAL-FECH
+                   MOVE WRK-MEDIA-TICKET-FECH TO WRK-LF-MEDIA
+                   MOVE WRK-LINHA-MEDIA-FECH TO REG-FECHAMENTO
+                   WRITE REG-FECHAMENTO
+
+                   PERFORM 0430-ACHA-MELHOR-PRODUTO-FECH
+                   MOVE TPF-NOME(WRK-SUB-MELHOR-PROD) TO WRK-LF-MELHOR
+                   MOVE WRK-LINHA-MELHOR-FECH TO REG-FECHAMENTO
+                   WRITE REG-FECHAMENTO
+               END-IF
+
+               CLOSE FECHAMENTO
+               DISPLAY "FECHAMENTO GRAVADO EM VENDAS.LST - "
+                       WRK-TOTAL-FECH " VENDA(S)"
+           END-IF.
+           CLOSE VENDAS.
+
+       0410-ACUMULA-PRODUTO-FECH SECTION.
+           PERFORM 0420-PROCURA-PRODUTO-FECH.
+           IF WRK-ACHOU-PRODUTO EQUAL "N"
+               ADD 1 TO WRK-QTDE-PROD-DIST
+               MOVE VND-PRODUTO TO TPF-NOME(WRK-QTDE-PROD-DIST)
+               MOVE 1           TO TPF-QTDE(WRK-QTDE-PROD-DIST)
+           ELSE
+               ADD 1 TO TPF-QTDE(WRK-ACHADO-IDX-PROD)
+           END-IF.
+
+       0420-PROCURA-PRODUTO-FECH SECTION.
+           MOVE "N" TO WRK-ACHOU-PRODUTO.
+           PERFORM VARYING WRK-SUB-PROD FROM 1 BY 1
+                   UNTIL WRK-SUB-PROD GREATER WRK-QTDE-PROD-DIST
+               IF TPF-NOME(WRK-SUB-PROD) EQUAL VND-PRODUTO
+                   MOVE "S" TO WRK-ACHOU-PRODUTO
+                   MOVE WRK-SUB-PROD TO WRK-ACHADO-IDX-PROD
+                   MOVE WRK-QTDE-PROD-DIST TO WRK-SUB-PROD
+               END-IF
+           END-PERFORM.
+
+       0430-ACHA-MELHOR-PRODUTO-FECH SECTION.
+           MOVE ZEROS TO WRK-MAIOR-QTDE-PROD.
+           MOVE 1     TO WRK-SUB-MELHOR-PROD.
+           PERFORM VARYING WRK-SUB-PROD FROM 1 BY 1
+                   UNTIL WRK-SUB-PROD GREATER WRK-QTDE-PROD-DIST
+               IF TPF-QTDE(WRK-SUB-PROD) GREATER WRK-MAIOR-QTDE-PROD
+                   MOVE TPF-QTDE(WRK-SUB-PROD) TO WRK-MAIOR-QTDE-PROD
+                   MOVE WRK-SUB-PROD TO WRK-SUB-MELHOR-PROD
+               END-IF
+           END-PERFORM.
+
+           COPY CLIPATHPD.
