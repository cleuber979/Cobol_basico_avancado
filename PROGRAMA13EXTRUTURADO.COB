@@ -11,16 +11,60 @@ CLB01 *==ALTERACAES                        REMARKS
       *==REMONTEI LOGICA DOS APROVADOS
       *==AUTOR:CLEBER BARBOSA       EMPRESA:CLB
 CLB01 *==DATA:23/07/2024
+CLB02 *==GRAVACAO DO BOLETIM EM BOLETIM.DAT
+CLB02 *==AUTOR:CLEBER BARBOSA       EMPRESA:CLB
+CLB02 *==DATA:01/08/2024
+CLB03 *==INCLUSAO DA NOTA3 E MEDIA PONDERADA (PESOS 2/3/5)
+CLB03 *==AUTOR:CLEBER BARBOSA       EMPRESA:CLB
+CLB03 *==DATA:01/08/2024
+CLB04 *==MEDIA PASSOU A SER CALCULADA PELA SUBROTINA MEDIACALC
+CLB04 *==AUTOR:CLEBER BARBOSA       EMPRESA:CLB
+CLB04 *==DATA:02/08/2024
+CLB05 *==INCLUIDO O NIVEL SUPER NA REGRA DE NOTA MINIMA, VIA TABELA
+CLB05 *==COMPARTILHADA DA COPY NIVELAPROVWS/NIVELAPROVPD
+CLB05 *==AUTOR:CLEBER BARBOSA       EMPRESA:CLB
+CLB05 *==DATA:09/08/2024
+CLB06 *==REMOVIDA A NOTA3, QUE NAO FOI PEDIDA; A MEDIA CONTINUA SENDO
+CLB06 *==DAS DUAS NOTAS ORIGINAIS, AGORA PONDERADA COM A NOTA2 PESANDO
+CLB06 *==MAIS QUE A NOTA1
+CLB06 *==AUTOR:CLEBER BARBOSA       EMPRESA:CLB
+CLB06 *==DATA:09/08/2024
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+CLB02  INPUT-OUTPUT SECTION.
+CLB02  FILE-CONTROL.
+CLB02      SELECT BOLETIM ASSIGN TO "BOLETIM.DAT"
+CLB02      ORGANIZATION IS SEQUENTIAL
+CLB02      FILE STATUS IS FS-BOLETIM.
+
        DATA DIVISION.
+CLB02  FILE SECTION.
+CLB02  FD  BOLETIM.
+CLB02  01  REG-BOLETIM.
+CLB02      05 BOL-NIVEL      PIC X(05).
+CLB02      05 BOL-NOTA1      PIC 9(02)V99.
+CLB02      05 BOL-NOTA2      PIC 9(02)V99.
+CLB02      05 BOL-MEDIA      PIC 9(02)V99.
+CLB02      05 BOL-SITUACAO   PIC X(09).
+
        WORKING-STORAGE SECTION.
-CLB01  77  WRK-NIVEL    PIC X(05) VALUE SPACES.
+CLB05      COPY NIVELAPROVWS.
 CLB01  77  WRK-NOTA1    PIC 9(02)V99 VALUE ZEROS.
        77  WRK-NOTA2    PIC 9(02)V99 VALUE ZEROS.
        77  WRK-MEDIA    PIC 9(02)V99 VALUE ZEROS.
+CLB04  77  WRK-MC-VALOR1 PIC 9(06)V99 VALUE ZEROS.
+CLB04  77  WRK-MC-VALOR2 PIC 9(06)V99 VALUE ZEROS.
+CLB04  77  WRK-MC-VALOR3 PIC 9(06)V99 VALUE ZEROS.
+CLB06  77  WRK-MC-PESO1  PIC 9(02) VALUE 2.
+CLB06  77  WRK-MC-PESO2  PIC 9(02) VALUE 3.
+CLB04  77  WRK-MC-PESO3  PIC 9(02) VALUE ZEROS.
+CLB06  77  WRK-MC-DIVISOR PIC 9(02) VALUE 5.
+CLB04  77  WRK-MC-MEDIA  PIC 9(06)V99 VALUE ZEROS.
+CLB04  77  WRK-MC-STATUS PIC X(01) VALUE "N".
+CLB02  77  WRK-SITUACAO PIC X(09) VALUE "REPROVADO".
+CLB02  77  FS-BOLETIM   PIC 9(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL      SECTION.
@@ -30,7 +74,7 @@ CLB01  77  WRK-NOTA1    PIC 9(02)V99 VALUE ZEROS.
            STOP RUN.
 
        0100-INICIALIZAR        SECTION.
-           DISPLAY "QUAL E SEU NIVEL (FUND/MEDIO)?"
+CLB05      DISPLAY "QUAL E SEU NIVEL (FUND/MEDIO/SUPER)?"
            ACCEPT WRK-NIVEL.
            DISPLAY "DIGITE NOTA 1 "
            ACCEPT WRK-NOTA1
@@ -38,22 +82,44 @@ CLB01  77  WRK-NOTA1    PIC 9(02)V99 VALUE ZEROS.
            ACCEPT WRK-NOTA2.
 
        0200-PROCESSAR     SECTION.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1+ WRK-NOTA2)/2.
-
+CLB04      MOVE WRK-NOTA1 TO WRK-MC-VALOR1.
+CLB04      MOVE WRK-NOTA2 TO WRK-MC-VALOR2.
+CLB04      MOVE ZEROS     TO WRK-MC-VALOR3.
+CLB04      CALL "MEDIACALC" USING WRK-MC-VALOR1 WRK-MC-VALOR2
+CLB04              WRK-MC-VALOR3 WRK-MC-PESO1 WRK-MC-PESO2
+CLB04              WRK-MC-PESO3 WRK-MC-DIVISOR WRK-MC-MEDIA
+CLB04              WRK-MC-STATUS
+CLB04          END-CALL.
+CLB04      MOVE WRK-MC-MEDIA TO WRK-MEDIA.
 
            DISPLAY "MEDIA..." WRK-MEDIA.
-CLB01          IF WRK-NIVEL(01:04) EQUAL "FUND" AND WRK-MEDIA
-CLB01              GREATER THAN OR EQUAL  6
-CLB01               DISPLAY "APROVADO"
-CLB01           END-IF.
-CLB01
-CLB01           IF WRK-NIVEL(01:05) EQUAL "MEDIO" AND WRK-MEDIA
-CLB01               GREATER THAN OR EQUAL 7
-CLB01               DISPLAY"APROVADO"
-CLB01               END-IF.
+CLB05      PERFORM 0096-VERIFICA-NIVEL-APROVACAO.
+CLB05      IF WRK-NIVEL-APROVADO EQUAL "S"
+CLB05          DISPLAY "APROVADO"
+CLB05          MOVE "APROVADO " TO WRK-SITUACAO
+CLB05      END-IF.
+
+CLB02      PERFORM 0250-GRAVA-BOLETIM.
+
+CLB02  0250-GRAVA-BOLETIM    SECTION.
+CLB02      OPEN EXTEND BOLETIM.
+CLB02      IF FS-BOLETIM EQUAL 35
+CLB02          OPEN OUTPUT BOLETIM
+CLB02      END-IF.
+
+CLB02      MOVE WRK-NIVEL    TO BOL-NIVEL.
+CLB02      MOVE WRK-NOTA1    TO BOL-NOTA1.
+CLB02      MOVE WRK-NOTA2    TO BOL-NOTA2.
+CLB02      MOVE WRK-MEDIA    TO BOL-MEDIA.
+CLB02      MOVE WRK-SITUACAO TO BOL-SITUACAO.
+CLB02      WRITE REG-BOLETIM.
+
+CLB02      CLOSE BOLETIM.
 
        0300-FINALIZAR    SECTION.
 
            CONTINUE.
 
            DISPLAY"FIM DE PROGRAMA ".
+
+CLB05      COPY NIVELAPROVPD.
