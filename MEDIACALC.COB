@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEDIACALC.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: CALCULA MEDIA PONDERADA DE ATE TRES VALORES (PESOS E
+      *          DIVISOR INFORMADOS PELO CHAMADOR), COM ARREDONDAMENTO,
+      *          PARA SER REUTILIZADA PELOS PROGRAMAS QUE HOJE REPETEM
+      *          ESSA CONTA (PROGRAMA12 E PROGRAMA13EXTRUTURADO).
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  MC-VALOR1     PIC 9(06)V99.
+       01  MC-VALOR2     PIC 9(06)V99.
+       01  MC-VALOR3     PIC 9(06)V99.
+       01  MC-PESO1      PIC 9(02).
+       01  MC-PESO2      PIC 9(02).
+       01  MC-PESO3      PIC 9(02).
+       01  MC-DIVISOR    PIC 9(02).
+       01  MC-MEDIA      PIC 9(06)V99.
+       01  MC-STATUS     PIC X(01).
+
+       PROCEDURE DIVISION USING MC-VALOR1 MC-VALOR2 MC-VALOR3
+               MC-PESO1 MC-PESO2 MC-PESO3 MC-DIVISOR
+               MC-MEDIA MC-STATUS.
+       0100-CALCULA-MEDIA      SECTION.
+           MOVE "N" TO MC-STATUS.
+           COMPUTE MC-MEDIA ROUNDED =
+                   (MC-VALOR1 * MC-PESO1 + MC-VALOR2 * MC-PESO2
+                                         + MC-VALOR3 * MC-PESO3)
+                   / MC-DIVISOR
+               ON SIZE ERROR
+                   MOVE "S" TO MC-STATUS
+                   MOVE ZEROS TO MC-MEDIA
+           END-COMPUTE.
+
+       0900-RETORNA            SECTION.
+           GOBACK.
+       END PROGRAM MEDIACALC.
