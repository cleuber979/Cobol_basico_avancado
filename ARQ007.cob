@@ -0,0 +1,112 @@
+       PROGRAM-ID. ARQ007.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 29/07/2024
+      * Purpose: EXCLUSAO (DELETE) DE UM REGISTRO DO ARQUIVO
+      *          CLIENTES.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+      *==ALTERACOES                                          REMARKS
+      *==EXIGE PIN DE AUTORIZACAO ANTES DE EXCLUIR O REGISTRO.
+      *==DATA:03/08/2024
+      *==GRAVA TRILHA DE AUDITORIA (USUARIO, DATA/HORA) EM CLIENTES.AUD
+      *==PARA CADA CLIENTE EXCLUIDO.
+      *==DATA:04/08/2024
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT AUDITCLI ASSIGN TO "CLIENTES.AUD"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-AUDITCLI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  AUDITCLI.
+           COPY AUDITCLIREG.
+
+       WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+           COPY PINWS.
+           COPY AUDITCLIWS.
+       77  FS-CLIENTES PIC 9(02).
+       77  WRK-MSG-ERRO PIC X(30).
+           COPY FSERRWS.
+       77  WRK-ID-PROCURADO PIC 9(04).
+       77  WRK-ACHOU        PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL         SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+
+           STOP RUN.
+
+       0100-INICIALIZAR       SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN I-O CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               PERFORM 9000-TRATA-ERRO
+               END-IF.
+
+           DISPLAY "DIGITE O ID DO CLIENTE A EXCLUIR "
+           ACCEPT WRK-ID-PROCURADO.
+
+           PERFORM 0095-VALIDA-PIN.
+
+           IF WRK-PIN-OK EQUAL "S"
+               DISPLAY "DIGITE O SEU USUARIO "
+               ACCEPT WRK-USUARIO-AUD
+           END-IF.
+
+       0200-PROCESSAR         SECTION.
+           IF WRK-PIN-OK NOT EQUAL "S"
+               CONTINUE
+           ELSE
+               MOVE WRK-ID-PROCURADO TO REG-ID
+               READ CLIENTES
+                   INVALID KEY
+                       MOVE "N" TO WRK-ACHOU
+                   NOT INVALID KEY
+                       MOVE "S" TO WRK-ACHOU
+               END-READ
+
+               IF WRK-ACHOU EQUAL "S"
+                   DISPLAY "EXCLUINDO...." REG-ID " - " REG-NOME
+
+                   DELETE CLIENTES
+
+                   IF FS-CLIENTES NOT EQUAL 00
+                       PERFORM 9000-TRATA-ERRO
+                   ELSE
+                       DISPLAY "CLIENTE EXCLUIDO COM SUCESSO "
+                       MOVE "EXCLUSAO" TO AUD-OPERACAO
+                       MOVE REG-ID     TO AUD-ID
+                       MOVE REG-NOME   TO AUD-NOME
+                       PERFORM 0097-GRAVA-AUDITORIA
+                   END-IF
+               ELSE
+                   DISPLAY "CLIENTE NAO ENCONTRADO "  WRK-ID-PROCURADO
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR         SECTION.
+           DISPLAY"FIM DE PROGRAMA ".
+           CLOSE CLIENTES.
+
+           COPY FSERRPD.
+           COPY CLIPATHPD.
+           COPY PINPD.
+           COPY AUDITCLIPD.
