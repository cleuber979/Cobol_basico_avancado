@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE001.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 04/08/2024
+      * Purpose: JOB DE LOTE QUE ENCADEIA CADASTRO, AUDITORIA,
+      *          LISTAGEM E EXPORTACAO DE CLIENTES EM UMA SO EXECUCAO,
+      *          NO ESTILO DE PASSOS (STEPS) DE UM JOB JCL, PARANDO A
+      *          CADEIA SE UM PASSO ANTERIOR TERMINAR COM FS-CLIENTES
+      *          ANORMAL.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-COMANDO    PIC X(30) VALUE SPACES.
+       77  WRK-CHAIN-OK   PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL          SECTION.
+           DISPLAY "//LOTE001 JOB (BATCH) - MANUTENCAO DE CLIENTES ".
+
+           PERFORM 0100-STEP010-CADASTRO.
+
+           IF WRK-CHAIN-OK EQUAL "S"
+               PERFORM 0200-STEP020-AUDITORIA
+           END-IF.
+
+           IF WRK-CHAIN-OK EQUAL "S"
+               PERFORM 0300-STEP030-LISTAGEM
+           END-IF.
+
+           IF WRK-CHAIN-OK EQUAL "S"
+               PERFORM 0400-STEP040-EXPORTACAO
+           END-IF.
+
+           DISPLAY "//LOTE001 JOB ENCERRADO ".
+
+           STOP RUN.
+
+       0100-STEP010-CADASTRO   SECTION.
+           DISPLAY "//STEP010  EXEC CADASTRO DE CLIENTES (ARQ004) ".
+           MOVE "ARQ004" TO WRK-COMANDO.
+           CALL "SYSTEM" USING WRK-COMANDO.
+           PERFORM 0095-VERIFICA-RETORNO.
+
+       0200-STEP020-AUDITORIA  SECTION.
+           DISPLAY "//STEP020  EXEC AUDITORIA DE QUALIDADE (ARQ008) ".
+           MOVE "ARQ008" TO WRK-COMANDO.
+           CALL "SYSTEM" USING WRK-COMANDO.
+           PERFORM 0095-VERIFICA-RETORNO.
+
+       0300-STEP030-LISTAGEM   SECTION.
+           DISPLAY "//STEP030  EXEC LISTAGEM DE CLIENTES (ARQ003) ".
+           MOVE "ARQ003" TO WRK-COMANDO.
+           CALL "SYSTEM" USING WRK-COMANDO.
+           PERFORM 0095-VERIFICA-RETORNO.
+
+       0400-STEP040-EXPORTACAO SECTION.
+           DISPLAY "//STEP040  EXEC EXPORTACAO PARA CSV (ARQ010) ".
+           MOVE "ARQ010" TO WRK-COMANDO.
+           CALL "SYSTEM" USING WRK-COMANDO.
+           PERFORM 0095-VERIFICA-RETORNO.
+
+       0095-VERIFICA-RETORNO   SECTION.
+           IF RETURN-CODE NOT EQUAL ZEROS
+               MOVE "N" TO WRK-CHAIN-OK
+               DISPLAY "PASSO ANTERIOR TERMINOU COM FS-CLIENTES "
+                       "ANORMAL (" RETURN-CODE ") - CADEIA PARADA"
+           END-IF.
+       END PROGRAM LOTE001.
