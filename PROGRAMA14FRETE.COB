@@ -5,60 +5,131 @@
       * Date: 21/07/2024
       * Purpose: CALCULAR FRETE
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==TABELA DE FRETE POR ESTADO EXPANDIDA ALEM DE SP/RJ/ES
+      *==DATA:01/08/2024
+      *==PESO DA MERCADORIA PASSA A COMPOR O CALCULO DO FRETE
+      *==DATA:01/08/2024
+      *==HISTORICO DE CALCULOS DE FRETE GRAVADO EM FRETE.LOG
+      *==DATA:01/08/2024
+      *==TABELA E CALCULO DE FRETE EXTRAIDOS PARA AS COPYS
+      *==FRETECALCWS/FRETECALCPD, REUTILIZADAS PELO GERADOR DE FATURA
+      *==DATA:02/08/2024
+      *==CONSULTA DE FRETE POR FAIXA DE CEP, ALEM DO ESTADO (UF)
+      *==DATA:03/08/2024
+      *==PASSA A COTAR VARIOS ITENS EM UMA SO EXECUCAO, TOTALIZANDO O
+      *==VALOR GERAL DA COTACAO.
+      *==DATA:04/08/2024
+      *==TROCADO O SENTINELA 99999 POR UMA PERGUNTA EXPLICITA DE
+      *==CONTINUACAO, JA QUE 99999 PODIA SER UM VALOR DE FRETE VALIDO
+      *==DATA:09/08/2024
+      *==REG-HISTFRETE PASSA A GRAVAR A DATA DA COTACAO (HF-DATA),
+      *==PARA O FECHAMENTO MENSAL PODER FILTRAR POR PERIODO
+      *==DATA:09/08/2024
+      *==DATA DA COTACAO PASSA A SER EXIBIDA TAMBEM NO FORMATO
+      *==DD/MM/AAAA, REAPROVEITANDO A COPY DATEFMTWS/DATEFMTPD
+      *==DATA:09/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTFRETE ASSIGN TO "FRETE.LOG"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-HISTFRETE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTFRETE.
+       01  REG-HISTFRETE.
+           05 HF-PRODUTO      PIC X(30).
+           05 HF-VALOR-ORIG   PIC 9(08)V99.
+           05 HF-ESTADO       PIC X(02).
+           05 HF-CEP          PIC 9(08).
+           05 HF-PESO         PIC 9(05)V99.
+           05 HF-FRETE        PIC 9(08)V99.
+           05 HF-VALOR-FINAL  PIC 9(08)V99.
+           05 HF-DATA         PIC 9(08).
+
        WORKING-STORAGE SECTION.
+           COPY FRETECALCWS.
+           COPY DATEFMTWS.
 
       *===============================VARIAVEIS DE APOIO.
        77  WRK-PRODUTO   PIC X(30)    VALUE SPACES.
-       77  WRK-VALOR     PIC 9(08)V99 VALUE ZEROS.
-       77  WRK-ESTADO    PIC X(02)    VALUE ZEROS.
-       77  WRK-FRETE     PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-VALOR-ORIG PIC 9(08)V99 VALUE ZEROS.
+       77  FS-HISTFRETE  PIC 9(02)    VALUE ZEROS.
 
       *===============================VARIAVEIS DE EDICAO.
        77  WRK-VALOR-ED    PIC -ZZ.ZZZ.ZZ9,99     VALUE ZEROS.
        77  WRK-FRETE-ED     PIC -ZZ.ZZZ.ZZ9,99    VALUE ZEROS.
 
+      *===============================VARIAVEIS DE MULTIPLOS ITENS.
+       77  WRK-CONTINUA         PIC X(01)    VALUE "S".
+       77  WRK-QTDE-ITENS       PIC 9(02)    VALUE ZEROS.
+       77  WRK-VALOR-TOTAL-GERAL PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-VALOR-TOTAL-GERAL-ED PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
+       0000-PRINCIPAL      SECTION.
+           ACCEPT WRK-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+           PERFORM 0095-REFORMATA-DATA.
+
+           PERFORM 0190-COTA-ITEM UNTIL WRK-CONTINUA NOT EQUAL "S".
+
+           PERFORM 0300-FINALIZAR.
+
+       0190-COTA-ITEM      SECTION.
+           PERFORM 0100-RECEBE.
+           PERFORM 0150-PROCESSA.
+           PERFORM 0200-MOSTRA.
+           PERFORM 0250-GRAVA-HISTORICO.
+
+           ADD 1 TO WRK-QTDE-ITENS.
+           ADD WRK-VALOR TO WRK-VALOR-TOTAL-GERAL.
+
+           DISPLAY "DESEJA COTAR OUTRO ITEM (S/N) "
+           ACCEPT WRK-CONTINUA.
+
        0100-RECEBE         SECTION.
-           DISPLAY"PRODUTO 1 "
+           DISPLAY"PRODUTO "
            ACCEPT WRK-PRODUTO
            DISPLAY"VALOR "
            ACCEPT WRK-VALOR.
-           DISPLAY"ESTADO(SP/RJ/ES )"
-           ACCEPT WRK-ESTADO.
-
-       0150-PROCESSA       SECTION.
-
-           IF WRK-ESTADO EQUAL "SP"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-           END-IF.
-           IF WRK-ESTADO EQUAL "RJ"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-           END-IF.
-           IF WRK-ESTADO EQUAL "ES"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-           END-IF.
 
+           DISPLAY"ESTADO (UF) "
+           ACCEPT WRK-ESTADO
+           DISPLAY"CEP DE ENTREGA (0 = NAO INFORMADO) "
+           ACCEPT WRK-CEP
+           DISPLAY"PESO (KG) "
+           ACCEPT WRK-PESO
+           MOVE WRK-VALOR TO WRK-VALOR-ORIG.
 
+       0150-PROCESSA       SECTION.
+           PERFORM 0170-CALCULA-FRETE.
 
-               COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
-               MOVE WRK-VALOR TO WRK-VALOR-ED
-               MOVE WRK-FRETE TO WRK-FRETE-ED.
+           COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
+           MOVE WRK-VALOR TO WRK-VALOR-ED
+           MOVE WRK-FRETE TO WRK-FRETE-ED.
 
        0200-MOSTRA       SECTION.
 
+           DISPLAY"DATA DA COTACAO... " WRK-DATA-DDMMAAAA.
            DISPLAY"VALOR FINAL... " WRK-VALOR-ED.
 
-           IF WRK-ESTADO = "SP" OR WRK-ESTADO = "RJ" OR WRK-ESTADO="ES"
-               DISPLAY"ESTADO VALIDO"
-               ELSE
-               DISPLAY "NAO E UM ESTADO VALIDO"
-               END-IF.
+           IF WRK-ACHOU-CEP EQUAL "S"
+               DISPLAY "FRETE CALCULADO PELA FAIXA DE CEP " WRK-CEP
+           ELSE
+               IF WRK-ACHOU-UF EQUAL "S"
+                   DISPLAY"ESTADO VALIDO"
+                   ELSE
+                   DISPLAY "NAO E UM ESTADO VALIDO"
+                   END-IF
+           END-IF.
 
 
 
@@ -68,7 +139,31 @@
                DISPLAY "NAO ENTREGAMOS NESTE ESTADO " WRK-ESTADO
            END-IF.
 
+       0250-GRAVA-HISTORICO SECTION.
+           OPEN EXTEND HISTFRETE.
+           IF FS-HISTFRETE EQUAL 35
+               OPEN OUTPUT HISTFRETE
+           END-IF.
+
+           MOVE WRK-PRODUTO    TO HF-PRODUTO.
+           MOVE WRK-VALOR-ORIG TO HF-VALOR-ORIG.
+           MOVE WRK-ESTADO     TO HF-ESTADO.
+           MOVE WRK-CEP        TO HF-CEP.
+           MOVE WRK-PESO       TO HF-PESO.
+           MOVE WRK-FRETE      TO HF-FRETE.
+           MOVE WRK-VALOR      TO HF-VALOR-FINAL.
+           MOVE WRK-DATA-AAAAMMDD TO HF-DATA.
+           WRITE REG-HISTFRETE.
+
+           CLOSE HISTFRETE.
+
        0300-FINALIZAR    SECTION.
+           MOVE WRK-VALOR-TOTAL-GERAL TO WRK-VALOR-TOTAL-GERAL-ED.
+           DISPLAY"VALOR TOTAL DA COTACAO (" WRK-QTDE-ITENS
+                  " ITEM/ITENS)... " WRK-VALOR-TOTAL-GERAL-ED.
 
             STOP RUN.
+
+           COPY FRETECALCPD.
+           COPY DATEFMTPD.
        END PROGRAM PROGRAMXX.
