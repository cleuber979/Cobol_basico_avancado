@@ -4,29 +4,137 @@
       * Date: 29/07/2024
       * Purpose: LEITURA DE TODOS OS REGISTROS DO ARQUIVO CLIENTES.TXT
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==RELATORIO IMPRESSO COM CABECALHO, QUEBRA DE PAGINA E TOTAL
+      *==DATA:31/07/2024
+      *==CHECKPOINT DE RETOMADA EM ARQ003.CKP PARA REINICIAR O
+      *==RELATORIO A PARTIR DO ULTIMO CLIENTE IMPRESSO
+      *==DATA:01/08/2024
+      *==RELATORIO AGORA ORDENADO POR NOME, EM VEZ DA ORDEM FISICA
+      *==(CHAVE REG-ID) DO ARQUIVO. O CHECKPOINT PASSA A GUARDAR A
+      *==POSICAO JA IMPRESSA NA TABELA ORDENADA.
+      *==DATA:03/08/2024
+      *==TELEFONE IMPRESSO COM MASCARA, SO OS 4 ULTIMOS DIGITOS
+      *==VISIVEIS.
+      *==DATA:03/08/2024
+      *==CARGA DA TABELA DE CLIENTES PASSA A RESPEITAR O LIMITE DE 500
+      *==OCORRENCIAS, AVISANDO SE O ARQUIVO TIVER MAIS CLIENTES DO QUE
+      *==A TABELA COMPORTA
+      *==DATA:09/08/2024
+      *==CHECKPOINT PASSA A GUARDAR TAMBEM A PAGINA E A LINHA EM QUE O
+      *==RELATORIO PAROU, PARA A RETOMADA CONTINUAR A PAGINACAO DE
+      *==ONDE FICOU EM VEZ DE REINICIAR DO ZERO
+      *==DATA:09/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\cobol\DADOS\CLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
            FILE STATUS IS FS-CLIENTES.
 
+           SELECT RELATORIO ASSIGN TO "CLIENTES.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO.
+
+           SELECT CHECKPT ASSIGN TO "ARQ003.CKP"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID        PIC 9(04).
-           05 REG-NOME      PIC X(20).
-           05 REG-TELEFONE  PIC X(11).
+           COPY CLIREG.
+
+       FD  RELATORIO.
+       01  REG-RELATORIO    PIC X(80).
+
+       FD  CHECKPT.
+       01  REG-CHECKPT.
+           05 CKP-ULTIMO-IDX PIC 9(05).
+           05 CKP-TOTAL-CLI  PIC 9(05).
+           05 CKP-STATUS     PIC X(01).
+           05 CKP-PAGINA     PIC 9(03).
+           05 CKP-LINHA      PIC 9(02).
+
        WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+           COPY TELMASKWS.
        01  WRK-CLIENTES.
            05 WRK-ID        PIC 9(04).
            05 WRK-NOME      PIC X(20).
            05 WRK-TELEFONE  PIC X(11).
+           05 WRK-EMAIL     PIC X(30).
 
        77  FS-CLIENTES PIC 9(02).
+       77  FS-RELATORIO PIC 9(02).
        77  WRK-MSG-ERRO PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-PAGINA      PIC 9(03) VALUE ZEROS.
+       77  WRK-LINHA       PIC 9(02) VALUE ZEROS.
+       77  WRK-MAX-LINHAS  PIC 9(02) VALUE 20.
+       77  WRK-TOTAL-CLI   PIC 9(05) VALUE ZEROS.
+
+       77  FS-CHECKPT      PIC 9(02) VALUE ZEROS.
+       77  WRK-RETOMAR     PIC X(01) VALUE "N".
+       77  WRK-ULTIMO-IDX  PIC 9(05) VALUE ZEROS.
+
+       01  TABELA-CLIENTES.
+           05 TC-ITEM OCCURS 500 TIMES.
+              10 TC-ID        PIC 9(04).
+              10 TC-NOME      PIC X(20).
+              10 TC-TELEFONE  PIC X(11).
+              10 TC-EMAIL     PIC X(30).
+
+       01  WRK-ITEM-TMP.
+           05 TMP-ID        PIC 9(04).
+           05 TMP-NOME      PIC X(20).
+           05 TMP-TELEFONE  PIC X(11).
+           05 TMP-EMAIL     PIC X(30).
+
+       77  WRK-QTDE-CLIENTES PIC 9(05) VALUE ZEROS.
+       77  WRK-SUB-ORD1      PIC 9(05) VALUE ZEROS.
+       77  WRK-SUB-ORD2      PIC 9(05) VALUE ZEROS.
+       77  WRK-SUB-MENOR     PIC 9(05) VALUE ZEROS.
+
+       01  WRK-LINHA-TITULO.
+           05 FILLER       PIC X(25) VALUE SPACES.
+           05 FILLER       PIC X(22) VALUE "RELATORIO DE CLIENTES".
+           05 FILLER       PIC X(08) VALUE SPACES.
+           05 FILLER       PIC X(07) VALUE "PAGINA ".
+           05 WRK-T-PAGINA PIC ZZ9.
+
+       01  WRK-LINHA-COLUNA.
+           05 FILLER       PIC X(04) VALUE "ID  ".
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(20) VALUE "NOME".
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(11) VALUE "TELEFONE".
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(30) VALUE "EMAIL".
+
+       01  WRK-LINHA-DET.
+           05 WRK-LD-ID    PIC 9(04).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 WRK-LD-NOME  PIC X(20).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 WRK-LD-TELE  PIC X(11).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 WRK-LD-EMAIL PIC X(30).
+
+       01  WRK-LINHA-TOTAL.
+           05 FILLER       PIC X(20) VALUE "TOTAL DE CLIENTES: ".
+           05 WRK-T-TOTAL  PIC ZZZZ9.
+
+       01  WRK-LINHA-TRAILER.
+           05 FILLER         PIC X(02) VALUE "TR".
+           05 WRK-TR-TOTAL   PIC 9(07).
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL         SECTION.
@@ -34,41 +142,174 @@
            PERFORM 0200-PROCESSAR
            PERFORM 0300-FINALIZAR
 
+           MOVE FS-CLIENTES TO RETURN-CODE.
            STOP RUN.
 
        0100-INICIALIZAR       SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
            OPEN INPUT CLIENTES.
 
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+           IF FS-CLIENTES NOT EQUAL 00
                PERFORM 9000-TRATA-ERRO
                END-IF.
 
+           PERFORM 0120-VERIFICA-CHECKPOINT.
+           PERFORM 0130-CARREGA-CLIENTES.
+           PERFORM 0160-ORDENA-CLIENTES.
 
+           IF WRK-RETOMAR EQUAL "S"
+               OPEN EXTEND RELATORIO
+               DISPLAY "RETOMANDO RELATORIO APOS O CLIENTE NUMERO "
+                       WRK-ULTIMO-IDX " DA LISTA ORDENADA "
+           ELSE
+               OPEN OUTPUT RELATORIO
+               PERFORM 0150-IMPRIME-CABECALHO
+           END-IF.
 
+       0120-VERIFICA-CHECKPOINT SECTION.
+           MOVE "N" TO WRK-RETOMAR.
+           OPEN INPUT CHECKPT.
+           IF FS-CHECKPT EQUAL 00
+               READ CHECKPT
+                   NOT AT END
+                       IF CKP-STATUS EQUAL "P"
+                           MOVE "S" TO WRK-RETOMAR
+                           MOVE CKP-ULTIMO-IDX TO WRK-ULTIMO-IDX
+                           MOVE CKP-TOTAL-CLI  TO WRK-TOTAL-CLI
+                           MOVE CKP-PAGINA     TO WRK-PAGINA
+                           MOVE CKP-LINHA      TO WRK-LINHA
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+
+       0130-CARREGA-CLIENTES  SECTION.
+           READ CLIENTES NEXT RECORD
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   OR WRK-QTDE-CLIENTES EQUAL 500
+               ADD 1 TO WRK-QTDE-CLIENTES
+               MOVE REG-ID       TO TC-ID(WRK-QTDE-CLIENTES)
+               MOVE REG-NOME     TO TC-NOME(WRK-QTDE-CLIENTES)
+               MOVE REG-TELEFONE TO TC-TELEFONE(WRK-QTDE-CLIENTES)
+               MOVE REG-EMAIL    TO TC-EMAIL(WRK-QTDE-CLIENTES)
+               READ CLIENTES NEXT RECORD
+           END-PERFORM.
+
+           IF WRK-QTDE-CLIENTES EQUAL 500 AND FS-CLIENTES EQUAL 00
+               DISPLAY "ATENCAO - TABELA DE CLIENTES CHEIA (500) - "
+                       "CLIENTES.DAT TEM MAIS REGISTROS DO QUE O "
+                       "RELATORIO CONSEGUE PROCESSAR NESTA EXECUCAO "
+           END-IF.
+
+       0160-ORDENA-CLIENTES   SECTION.
+           PERFORM VARYING WRK-SUB-ORD1 FROM 1 BY 1
+                   UNTIL WRK-SUB-ORD1 GREATER OR EQUAL
+                         WRK-QTDE-CLIENTES
+               MOVE WRK-SUB-ORD1 TO WRK-SUB-MENOR
+               PERFORM VARYING WRK-SUB-ORD2 FROM WRK-SUB-ORD1 BY 1
+                       UNTIL WRK-SUB-ORD2 GREATER WRK-QTDE-CLIENTES
+                   IF TC-NOME(WRK-SUB-ORD2) LESS TC-NOME(WRK-SUB-MENOR)
+                       MOVE WRK-SUB-ORD2 TO WRK-SUB-MENOR
+                   END-IF
+               END-PERFORM
+               IF WRK-SUB-MENOR NOT EQUAL WRK-SUB-ORD1
+                   MOVE TC-ITEM(WRK-SUB-ORD1) TO WRK-ITEM-TMP
+                   MOVE TC-ITEM(WRK-SUB-MENOR) TO TC-ITEM(WRK-SUB-ORD1)
+                   MOVE WRK-ITEM-TMP TO TC-ITEM(WRK-SUB-MENOR)
+               END-IF
+           END-PERFORM.
+
+       0150-IMPRIME-CABECALHO SECTION.
+           ADD 1 TO WRK-PAGINA.
+           MOVE WRK-PAGINA TO WRK-T-PAGINA.
+           MOVE WRK-LINHA-TITULO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE WRK-LINHA-COLUNA TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE ZEROS TO WRK-LINHA.
 
        0200-PROCESSAR         SECTION.
 
-           READ CLIENTES
-           IF FS-CLIENTES EQUAL  0
-               PERFORM UNTIL FS-CLIENTES  NOT EQUAL 00
+           PERFORM UNTIL WRK-ULTIMO-IDX GREATER OR EQUAL
+                         WRK-QTDE-CLIENTES
+
+               ADD 1 TO WRK-ULTIMO-IDX
 
-               DISPLAY "ID.... "  REG-ID
-               DISPLAY "NOME.. " REG-NOME
-               DISPLAY "TELE.. " REG-TELEFONE
+               IF WRK-LINHA GREATER OR EQUAL WRK-MAX-LINHAS
+                   PERFORM 0150-IMPRIME-CABECALHO
+               END-IF
 
-               READ CLIENTES
+               MOVE TC-TELEFONE(WRK-ULTIMO-IDX) TO WRK-TEL-ENTRADA
+               PERFORM 0099-MASCARA-TELEFONE
 
-           END-PERFORM
-               ELSE
+               MOVE TC-ID(WRK-ULTIMO-IDX)       TO WRK-LD-ID
+               MOVE TC-NOME(WRK-ULTIMO-IDX)     TO WRK-LD-NOME
+               MOVE WRK-TEL-SAIDA               TO WRK-LD-TELE
+               MOVE TC-EMAIL(WRK-ULTIMO-IDX)    TO WRK-LD-EMAIL
+               MOVE WRK-LINHA-DET  TO REG-RELATORIO
+               WRITE REG-RELATORIO
 
+               ADD 1 TO WRK-LINHA
+               ADD 1 TO WRK-TOTAL-CLI
+
+               PERFORM 0180-GRAVA-CHECKPOINT
+
+           END-PERFORM.
+
+           IF WRK-TOTAL-CLI EQUAL ZEROS
+               MOVE SPACES TO REG-RELATORIO
+               WRITE REG-RELATORIO
+               MOVE "ARQUIVO VAZIO - NENHUM CLIENTE CADASTRADO "
+                                       TO REG-RELATORIO
+               WRITE REG-RELATORIO
                DISPLAY "ARQUIVO VAZIO"
+           END-IF.
+
+       0180-GRAVA-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPT.
+           MOVE WRK-ULTIMO-IDX TO CKP-ULTIMO-IDX.
+           MOVE WRK-TOTAL-CLI  TO CKP-TOTAL-CLI.
+           MOVE "P"            TO CKP-STATUS.
+           MOVE WRK-PAGINA     TO CKP-PAGINA.
+           MOVE WRK-LINHA      TO CKP-LINHA.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       0250-IMPRIME-RODAPE SECTION.
+           MOVE WRK-TOTAL-CLI TO WRK-T-TOTAL.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-LINHA-TOTAL TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE WRK-TOTAL-CLI TO WRK-TR-TOTAL.
+           MOVE WRK-LINHA-TRAILER TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+       0280-FECHA-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPT.
+           MOVE ZEROS         TO CKP-ULTIMO-IDX.
+           MOVE WRK-TOTAL-CLI TO CKP-TOTAL-CLI.
+           MOVE "C"           TO CKP-STATUS.
+           MOVE ZEROS         TO CKP-PAGINA.
+           MOVE ZEROS         TO CKP-LINHA.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
 
-               END-IF.
        0300-FINALIZAR         SECTION.
+           PERFORM 0250-IMPRIME-RODAPE.
+           PERFORM 0280-FECHA-CHECKPOINT.
            DISPLAY"FIM DE PROGRAMA ".
+           DISPLAY "RELATORIO GRAVADO EM CLIENTES.LST - "
+                   WRK-TOTAL-CLI " CLIENTE(S)".
            CLOSE CLIENTES.
+           CLOSE RELATORIO.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-           GOBACK.
+           COPY FSERRPD.
+           COPY CLIPATHPD.
+           COPY TELMASKPD.
