@@ -5,35 +5,130 @@
       * Date: 20/07/2024
       * Purpose: EXEMPLO DE OPERACAO SUBTRACAO(SUBTRACT)
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==MEDIA PASSOU A SER CALCULADA PELA SUBROTINA MEDIACALC, A
+      *==MESMA USADA POR PROGRAMA13EXTRUTURADO
+      *==DATA:02/08/2024
+      *==GENERALIZADO DE MEDIA DE 2 NUMEROS PARA MEDIA MOVEL DE N
+      *==NUMEROS, DIGITADOS UM A UM ATE O USUARIO ENCERRAR
+      *==DATA:02/08/2024
+      *==REFEITO PARA CALCULAR A MEDIA MOVEL DOS TOTAIS DIARIOS DE
+      *==VENDAS GRAVADOS PELO PROG_VENDAS EM VENDASDIA.DAT, EM VEZ DE
+      *==NUMEROS DIGITADOS NA HORA - A MEDIA PASSA A COBRIR OS ULTIMOS
+      *==N DIAS DE FECHAMENTO, COM N INFORMADO PELO USUARIO
+      *==DATA:09/08/2024
+      *==A SOMA DOS TOTAIS DIARIOS (WRK-SOMA-TOTAIS) PASSOU A EXTRAPOLAR
+      *==A FAIXA DE VALOR QUE A MEDIACALC ACEITA (SUBROTINA MANTIDA
+      *==PEQUENA DE PROPOSITO PARA O USO DO PROGRAMA13EXTRUTURADO COM
+      *==NOTAS). A MEDIA MOVEL PASSA A SER CALCULADA AQUI MESMO, COM
+      *==CAMPOS DO TAMANHO DO ACUMULADOR DE VENDAS
+      *==DATA:09/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDASDIA ASSIGN TO "VENDASDIA.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENDASDIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDASDIA.
+       01  REG-VENDASDIA.
+           05 VD-DATA    PIC 9(08).
+           05 VD-TOTAL   PIC 9(07)V99.
+
        WORKING-STORAGE           SECTION.
-       77 WRK-NUM1                PIC 9(04) VALUE ZEROS.
-       77 WRK-NUM2               PIC  9(04) VALUE ZEROS.
-       77 WRK-RESULTADO          PIC  S9(07) VALUE ZEROS.
+       77 FS-VENDASDIA           PIC 9(02) VALUE ZEROS.
+       77 WRK-N                  PIC 9(02) VALUE ZEROS.
+       77 WRK-TOTAL-DIAS         PIC 9(05) VALUE ZEROS.
+       77 WRK-PULAR              PIC 9(05) VALUE ZEROS.
+       77 WRK-CONTADOR           PIC 9(05) VALUE ZEROS.
+       77 WRK-QTDE-USADA         PIC 9(05) VALUE ZEROS.
+       77 WRK-SOMA-TOTAIS        PIC 9(09)V99 VALUE ZEROS.
        77 WRK-RESULTADO-ED       PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
 
+       77 WRK-MEDIA-MOVEL        PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-MEDIA-STATUS       PIC X(01) VALUE "N".
+
        PROCEDURE DIVISION.
-       0100-RECEBE         SECTION.
-           DISPLAY "DIGITE O NUMERO 1 "
-           ACCEPT WRK-NUM1
-           DISPLAY"DIGFITE O NUMERO 2 "
-           ACCEPT  WRK-NUM2
-
-      *    ADD WRK-NUM1 WRK-NUM2 IVING WRK-RESULTADO
-      *    DIVIDE WRK-RSULTADO BY 2 GIVING WRK-RESULTADO.
-           COMPUTE WRK-RESULTADO = (WRK-NUM1 + WRK-NUM2)/2
-                  ON SIZE ERROR
-                  DISPLAY"ERRO- DIVISAO POR 0 ".
-
-       0200-MOSTRA       SECTION.
-           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
-           DISPLAY "RESULTADO... " WRK-RESULTADO-ED.
-       0300-FINALIZAR    SECTION.
-
-            STOP RUN.
+       0000-PRINCIPAL      SECTION.
+           PERFORM 0050-INICIALIZAR.
+           PERFORM 0100-CONTA-DIAS-DISPONIVEIS.
+
+           IF WRK-TOTAL-DIAS EQUAL ZEROS
+               DISPLAY "NENHUM FECHAMENTO DIARIO ENCONTRADO EM "
+                       "VENDASDIA.DAT "
+           ELSE
+               PERFORM 0200-ACUMULA-ULTIMOS-N-DIAS
+               PERFORM 0250-CALCULA-MEDIA
+               PERFORM 0300-MOSTRA
+           END-IF.
+
+           STOP RUN.
+
+       0050-INICIALIZAR    SECTION.
+           DISPLAY "DIGITE N - QUANTOS DIAS CONSIDERAR NA MEDIA MOVEL "
+           ACCEPT WRK-N.
+
+       0100-CONTA-DIAS-DISPONIVEIS  SECTION.
+           MOVE ZEROS TO WRK-TOTAL-DIAS.
+
+           OPEN INPUT VENDASDIA.
+           IF FS-VENDASDIA NOT EQUAL 00
+               CONTINUE
+           ELSE
+               READ VENDASDIA NEXT RECORD
+               PERFORM UNTIL FS-VENDASDIA NOT EQUAL 00
+                   ADD 1 TO WRK-TOTAL-DIAS
+                   READ VENDASDIA NEXT RECORD
+               END-PERFORM
+               CLOSE VENDASDIA
+           END-IF.
+
+       0200-ACUMULA-ULTIMOS-N-DIAS  SECTION.
+           MOVE ZEROS TO WRK-SOMA-TOTAIS.
+           MOVE ZEROS TO WRK-QTDE-USADA.
+           MOVE ZEROS TO WRK-CONTADOR.
+
+           IF WRK-TOTAL-DIAS GREATER WRK-N
+               COMPUTE WRK-PULAR = WRK-TOTAL-DIAS - WRK-N
+           ELSE
+               MOVE ZEROS TO WRK-PULAR
+           END-IF.
+
+           OPEN INPUT VENDASDIA.
+
+           READ VENDASDIA NEXT RECORD
+           PERFORM UNTIL FS-VENDASDIA NOT EQUAL 00
+               ADD 1 TO WRK-CONTADOR
+               IF WRK-CONTADOR GREATER WRK-PULAR
+                   ADD VD-TOTAL TO WRK-SOMA-TOTAIS
+                   ADD 1 TO WRK-QTDE-USADA
+               END-IF
+               READ VENDASDIA NEXT RECORD
+           END-PERFORM.
+
+           CLOSE VENDASDIA.
+
+       0250-CALCULA-MEDIA       SECTION.
+           MOVE "N" TO WRK-MEDIA-STATUS.
+           COMPUTE WRK-MEDIA-MOVEL ROUNDED =
+                   WRK-SOMA-TOTAIS / WRK-QTDE-USADA
+               ON SIZE ERROR
+                   MOVE "S" TO WRK-MEDIA-STATUS
+                   MOVE ZEROS TO WRK-MEDIA-MOVEL
+           END-COMPUTE.
+
+       0300-MOSTRA       SECTION.
+           MOVE WRK-MEDIA-MOVEL TO WRK-RESULTADO-ED.
+           DISPLAY "DIAS DE FECHAMENTO DISPONIVEIS... " WRK-TOTAL-DIAS.
+           DISPLAY "DIAS USADOS NA MEDIA MOVEL....... " WRK-QTDE-USADA.
+           DISPLAY "MEDIA MOVEL DE VENDAS DIARIAS.... "
+                   WRK-RESULTADO-ED.
        END PROGRAM PROGRAMXX.
