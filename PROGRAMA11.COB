@@ -5,17 +5,37 @@
       * Date: 20/07/2024
       * Purpose: EXEMPLO DE OPERACAO SUBTRACAO(SUBTRACT)
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==DIVISAO POR ZERO PASSA A SER REGISTRADA EM DIVERRO.LOG, ALEM
+      *==DE EXIBIDA NA TELA
+      *==DATA:02/08/2024
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRODIV ASSIGN TO "DIVERRO.LOG"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-ERRODIV.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERRODIV.
+       01  REG-ERRODIV.
+           05 ERD-NUM1        PIC 9(04).
+           05 ERD-NUM2        PIC 9(04).
+           05 ERD-MENSAGEM    PIC X(30).
+
        WORKING-STORAGE           SECTION.
        77 WRK-NUM1                PIC 9(04) VALUE ZEROS.
        77 WRK-NUM2               PIC  9(04) VALUE ZEROS.
        77 WRK-RESULTADO          PIC  S9(07) VALUE ZEROS.
        77 WRK-RESULTADO-ED       PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 FS-ERRODIV             PIC 9(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0100-RECEBE         SECTION.
@@ -25,7 +45,22 @@
            ACCEPT  WRK-NUM2
            DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
                   ON SIZE ERROR
-                  DISPLAY"ERRO- DIVISAO POR 0 ".
+                  DISPLAY"ERRO- DIVISAO POR 0 "
+                  PERFORM 0150-GRAVA-ERRO
+           END-DIVIDE.
+
+       0150-GRAVA-ERRO     SECTION.
+           OPEN EXTEND ERRODIV.
+           IF FS-ERRODIV EQUAL 35
+               OPEN OUTPUT ERRODIV
+           END-IF.
+
+           MOVE WRK-NUM1 TO ERD-NUM1.
+           MOVE WRK-NUM2 TO ERD-NUM2.
+           MOVE "DIVISAO POR ZERO" TO ERD-MENSAGEM.
+           WRITE REG-ERRODIV.
+
+           CLOSE ERRODIV.
 
        0200-MOSTRA       SECTION.
            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
