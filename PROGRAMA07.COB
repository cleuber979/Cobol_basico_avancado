@@ -5,6 +5,13 @@
       * Date: 19/07/2024
       * Purpose: VARIAVEL ESTRUTURAL (GRUPO PARTE 3)
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==NOVA DEMONSTRACAO DE GRUPO ESTRUTURAL REFORMATANDO UMA DATA
+      *==DIGITADA EM AAAAMMDD PARA DD/MM/AAAA, USANDO A COPY
+      *==DATEFMTWS/DATEFMTPD.
+      *==DATA:03/08/2024
       ******************************************************************
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
@@ -12,6 +19,7 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE      SECTION.
+           COPY DATEFMTWS.
        01  WRK-DADOS.
            05 WRK-NUM1      PIC 9(03) VALUE ZEROS.
            05 WRK-NUM2      PIC 9(03) VALUE ZEROS.
@@ -28,5 +36,15 @@
 
            DISPLAY"RESULTADO..."  WRK-RESUL.
 
+       0250-REFORMATA-DATA  SECTION.
+           DISPLAY "DIGITE UMA DATA (AAAAMMDD) "
+           ACCEPT WRK-DATA-AAAAMMDD.
+
+           PERFORM 0095-REFORMATA-DATA.
+
+           DISPLAY "DATA FORMATADA... " WRK-DATA-DDMMAAAA.
+
             STOP RUN.
+
+           COPY DATEFMTPD.
        END PROGRAM PROGRAMXX.
