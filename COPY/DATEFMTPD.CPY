@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 03/08/2024
+      * Purpose: REFORMATA WRK-DATA-AAAAMMDD EM WRK-DATA-DDMMAAAA
+      *          (PROCEDURE DIVISION). ESPERA QUE O PROGRAMA QUE O
+      *          INCLUI TENHA OS ITENS DA COPY DATEFMTWS.
+      ******************************************************************
+       0095-REFORMATA-DATA.
+           MOVE WRK-DT-DIA TO WRK-DF-DIA.
+           MOVE WRK-DT-MES TO WRK-DF-MES.
+           MOVE WRK-DT-ANO TO WRK-DF-ANO.
