@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 30/07/2024
+      * Purpose: TABELA DE MENSAGENS DE FILE STATUS COMPARTILHADA PELOS
+      *          PROGRAMAS DA FAMILIA ARQ0nn (WORKING-STORAGE).
+      ******************************************************************
+       01  TABELA-ERROS-ARQUIVO.
+           05 FILLER PIC X(32) VALUE "22REGISTRO DUPLICADO (CHAVE)    ".
+           05 FILLER PIC X(32) VALUE "23REGISTRO NAO ENCONTRADO       ".
+           05 FILLER PIC X(32) VALUE "35ARQUIVO NAO FOI ENCONTRADO    ".
+           05 FILLER PIC X(32) VALUE "39ATRIBUTOS DO ARQUIVO INVALIDOS".
+       01  TABELA-ERROS-R REDEFINES TABELA-ERROS-ARQUIVO
+                                    OCCURS 4 TIMES.
+           05 TAB-FS-COD  PIC 9(02).
+           05 TAB-FS-MSG  PIC X(30).
+
+       77  WRK-SUB-ERRO   PIC 9(02) VALUE ZEROS.
