@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 30/07/2024
+      * Purpose: PARAGRAFO DE TRATAMENTO DE FILE STATUS COMPARTILHADO
+      *          PELOS PROGRAMAS DA FAMILIA ARQ0nn (PROCEDURE DIVISION).
+      *          ESPERA QUE O PROGRAMA QUE O INCLUI TENHA OS ITENS DA
+      *          COPY FSERRWS, ALEM DE FS-CLIENTES E WRK-MSG-ERRO.
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==RETURN-CODE PASSA A SER ARMADO COM FS-CLIENTES ANTES DO GOBACK,
+      *==PARA QUE UM JOB DE LOTE QUE ENCADEIA PASSOS VEJA O FALHA DE
+      *==ABERTURA DE ARQUIVO E NAO SO OS ERROS REPORTADOS PELO PROPRIO
+      *==PASSO APOS RODAR
+      *==DATA:09/08/2024
+      ******************************************************************
+       9000-TRATA-ERRO SECTION.
+           MOVE SPACES TO WRK-MSG-ERRO.
+           PERFORM VARYING WRK-SUB-ERRO FROM 1 BY 1
+                   UNTIL WRK-SUB-ERRO GREATER 4
+               IF TAB-FS-COD(WRK-SUB-ERRO) EQUAL FS-CLIENTES
+                   MOVE TAB-FS-MSG(WRK-SUB-ERRO) TO WRK-MSG-ERRO
+                   MOVE 4 TO WRK-SUB-ERRO
+               END-IF
+           END-PERFORM.
+           IF WRK-MSG-ERRO EQUAL SPACES
+               MOVE "ERRO DESCONHECIDO NO ARQUIVO " TO WRK-MSG-ERRO
+           END-IF.
+           DISPLAY "FS-CLIENTES: " FS-CLIENTES " - " WRK-MSG-ERRO.
+           MOVE FS-CLIENTES TO RETURN-CODE.
+           GOBACK.
