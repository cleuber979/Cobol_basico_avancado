@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 03/08/2024
+      * Purpose: VARIAVEIS DE APOIO PARA MASCARAR O TELEFONE DO CLIENTE
+      *          EM RELATORIOS E EXPORTACOES (WORKING-STORAGE).
+      ******************************************************************
+       77  WRK-TEL-ENTRADA PIC X(11) VALUE SPACES.
+       77  WRK-TEL-SAIDA   PIC X(11) VALUE SPACES.
