@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: CAMINHO DO ARQUIVO CLIENTES.DAT, PARAMETRIZAVEL PELA
+      *          VARIAVEL DE AMBIENTE CLIENTES_PATH (WORKING-STORAGE).
+      ******************************************************************
+       77  WRK-CLIENTES-PATH PIC X(60) VALUE
+               "C:\cobol\DADOS\CLIENTES.DAT.txt".
