@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 04/08/2024
+      * Purpose: LEIAUTE DO REGISTRO DE AUDITORIA DE CLIENTES.DAT
+      *          (CLIENTES.AUD), COMPARTILHADO ENTRE OS PROGRAMAS DA
+      *          FAMILIA ARQ0nn QUE GRAVAM, ALTERAM OU EXCLUEM
+      *          CLIENTES (FILE SECTION).
+      ******************************************************************
+       01  REG-AUDITCLI.
+           05 AUD-DATA        PIC 9(08).
+           05 AUD-HORA        PIC 9(06).
+           05 AUD-USUARIO     PIC X(08).
+           05 AUD-OPERACAO    PIC X(10).
+           05 AUD-ID          PIC 9(04).
+           05 AUD-NOME        PIC X(20).
