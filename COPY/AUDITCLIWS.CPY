@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 04/08/2024
+      * Purpose: ITENS DE APOIO PARA GRAVAR A TRILHA DE AUDITORIA DE
+      *          CLIENTES.DAT EM CLIENTES.AUD, COMPARTILHADOS ENTRE OS
+      *          PROGRAMAS DA FAMILIA ARQ0nn (WORKING-STORAGE).
+      ******************************************************************
+       77  FS-AUDITCLI        PIC 9(02) VALUE ZEROS.
+       77  WRK-USUARIO-AUD    PIC X(08) VALUE SPACES.
+
+       01  WRK-DATAHORA-AUD.
+           05 WRK-DATA-AUD    PIC 9(08).
+           05 WRK-HORA-AUD    PIC 9(06).
+           05 FILLER          PIC X(02).
