@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: CALCULA O FRETE PARA WRK-ESTADO/WRK-PESO SOBRE
+      *          WRK-VALOR, DEIXANDO O RESULTADO EM WRK-FRETE
+      *          (PROCEDURE DIVISION). ESPERA QUE O PROGRAMA QUE O
+      *          INCLUI TENHA OS ITENS DA COPY FRETECALCWS.
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==CONSULTA PRIMEIRO A FAIXA DE CEP (WRK-CEP) PARA UM PERCENTUAL
+      *==MAIS ESPECIFICO, CAINDO PARA A TABELA POR UF QUANDO O CEP NAO
+      *==FOR INFORMADO OU NAO CASAR COM NENHUMA FAIXA CONHECIDA.
+      *==DATA:03/08/2024
+      ******************************************************************
+       0170-CALCULA-FRETE.
+           MOVE "N" TO WRK-ACHOU-CEP.
+           IF WRK-CEP NOT EQUAL ZEROS
+               PERFORM VARYING WRK-SUB-CEP FROM 1 BY 1
+                       UNTIL WRK-SUB-CEP GREATER 5
+                   IF WRK-CEP NOT LESS TAB-CEP-INICIO(WRK-SUB-CEP)
+                      AND WRK-CEP NOT GREATER TAB-CEP-FIM(WRK-SUB-CEP)
+                       COMPUTE WRK-FRETE =
+                           WRK-VALOR * TAB-CEP-PERC(WRK-SUB-CEP) / 100
+                       MOVE "S" TO WRK-ACHOU-CEP
+                       MOVE 5 TO WRK-SUB-CEP
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WRK-ACHOU-CEP EQUAL "S"
+               MOVE "S" TO WRK-ACHOU-UF
+           ELSE
+               MOVE "N" TO WRK-ACHOU-UF
+               PERFORM VARYING WRK-SUB-FRETE FROM 1 BY 1
+                       UNTIL WRK-SUB-FRETE GREATER 27
+                   IF TAB-FRETE-UF(WRK-SUB-FRETE) EQUAL WRK-ESTADO
+                       COMPUTE WRK-FRETE =
+                           WRK-VALOR * TAB-FRETE-PERC(WRK-SUB-FRETE) / 100
+                       MOVE "S" TO WRK-ACHOU-UF
+                       MOVE 27 TO WRK-SUB-FRETE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WRK-ACHOU-UF EQUAL "N"
+               MOVE ZEROS TO WRK-FRETE
+           ELSE
+               COMPUTE WRK-FRETE-PESO = WRK-PESO * WRK-TAXA-KG
+               ADD WRK-FRETE-PESO TO WRK-FRETE
+           END-IF.
