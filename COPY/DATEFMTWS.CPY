@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 03/08/2024
+      * Purpose: GRUPOS DE APOIO PARA REFORMATAR UMA DATA DE AAAAMMDD
+      *          PARA DD/MM/AAAA (WORKING-STORAGE), COMPARTILHADOS
+      *          ENTRE OS PROGRAMAS QUE EXIBEM DATAS FORMATADAS.
+      ******************************************************************
+       01  WRK-DATA-AAAAMMDD.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01  WRK-DATA-DDMMAAAA.
+           05 WRK-DF-DIA  PIC 9(02).
+           05 FILLER      PIC X(01) VALUE "/".
+           05 WRK-DF-MES  PIC 9(02).
+           05 FILLER      PIC X(01) VALUE "/".
+           05 WRK-DF-ANO  PIC 9(04).
