@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 04/08/2024
+      * Purpose: GRAVA UMA LINHA NA TRILHA DE AUDITORIA DE CLIENTES.DAT
+      *          (CLIENTES.AUD), REGISTRANDO QUEM ALTEROU QUE REGISTRO
+      *          E QUANDO (PROCEDURE DIVISION). ESPERA QUE O PROGRAMA
+      *          QUE O INCLUI TENHA OS ITENS DA COPY AUDITCLIWS, O FD
+      *          AUDITCLI (COPY AUDITCLIREG) E TENHA PREENCHIDO
+      *          AUD-OPERACAO, AUD-ID E AUD-NOME ANTES DE CHAMAR.
+      ******************************************************************
+       0097-GRAVA-AUDITORIA.
+           ACCEPT WRK-DATA-AUD FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUD FROM TIME.
+
+           OPEN EXTEND AUDITCLI.
+           IF FS-AUDITCLI EQUAL 35
+               OPEN OUTPUT AUDITCLI
+           END-IF.
+
+           MOVE WRK-DATA-AUD   TO AUD-DATA.
+           MOVE WRK-HORA-AUD   TO AUD-HORA.
+           MOVE WRK-USUARIO-AUD TO AUD-USUARIO.
+
+           WRITE REG-AUDITCLI.
+
+           CLOSE AUDITCLI.
