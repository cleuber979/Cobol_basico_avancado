@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: LAYOUT DO REGISTRO DE FUNCIONARIOS (FD FUNCIONARIOS).
+      ******************************************************************
+       01  REG-FUNCIONARIOS.
+           05 FUNC-ID       PIC 9(04).
+           05 FUNC-NOME     PIC X(20).
+           05 FUNC-CARGO    PIC X(20).
+           05 FUNC-SALARIO  PIC 9(07)V99.
