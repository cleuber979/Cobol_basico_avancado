@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 01/08/2024
+      * Purpose: LAYOUT DO REGISTRO DE CLIENTES (FD CLIENTES) COMPARTILHADO
+      *          PELOS PROGRAMAS DA FAMILIA ARQ0nn E PELOS PROGRAMAS QUE
+      *          CONSULTAM CLIENTES.DAT.
+      ******************************************************************
+       01  REG-CLIENTES.
+           05 REG-ID        PIC 9(04).
+           05 REG-NOME      PIC X(20).
+           05 REG-TELEFONE  PIC X(11).
+           05 REG-EMAIL     PIC X(30).
