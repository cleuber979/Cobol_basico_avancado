@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 04/08/2024
+      * Purpose: TABELA DE NOTA MINIMA DE APROVACAO POR NIVEL DE
+      *          ENSINO E VARIAVEIS DE APOIO (WORKING-STORAGE),
+      *          COMPARTILHADA ENTRE OS PROGRAMAS QUE AVALIAM MEDIAS.
+      ******************************************************************
+       77  WRK-NIVEL            PIC X(05) VALUE SPACES.
+       77  WRK-SUB-NIVEL        PIC 9(02) VALUE ZEROS.
+       77  WRK-NIVEL-APROVADO   PIC X(01) VALUE "N".
+
+       01  TABELA-NIVEL-APROVACAO.
+           05 FILLER PIC X(07) VALUE "FUND 06".
+           05 FILLER PIC X(07) VALUE "MEDIO07".
+           05 FILLER PIC X(07) VALUE "SUPER08".
+       01  TABELA-NIVEL-R REDEFINES TABELA-NIVEL-APROVACAO
+                                    OCCURS 3 TIMES.
+           05 TAB-NIVEL         PIC X(05).
+           05 TAB-NOTA-MINIMA   PIC 9(02).
