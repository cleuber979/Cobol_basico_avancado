@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: RESOLVE O CAMINHO DE CLIENTES.DAT A PARTIR DA VARIAVEL
+      *          DE AMBIENTE CLIENTES_PATH, MANTENDO O VALOR PADRAO DA
+      *          COPY CLIPATHWS QUANDO A VARIAVEL NAO ESTA DEFINIDA
+      *          (PROCEDURE DIVISION). ESPERA QUE O PROGRAMA QUE O
+      *          INCLUI TENHA OS ITENS DA COPY CLIPATHWS E SEJA
+      *          CHAMADO ANTES DO OPEN DE CLIENTES.
+      ******************************************************************
+       0090-DEFINE-CAMINHO-CLIENTES.
+           ACCEPT WRK-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WRK-CLIENTES-PATH EQUAL SPACES
+               MOVE "C:\cobol\DADOS\CLIENTES.DAT.txt"
+                                          TO WRK-CLIENTES-PATH
+           END-IF.
