@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 03/08/2024
+      * Purpose: MASCARA WRK-TEL-ENTRADA EM WRK-TEL-SAIDA, MANTENDO
+      *          APENAS OS 4 ULTIMOS DIGITOS VISIVEIS (PROCEDURE
+      *          DIVISION). ESPERA QUE O PROGRAMA QUE O INCLUI TENHA OS
+      *          ITENS DA COPY TELMASKWS.
+      ******************************************************************
+       0099-MASCARA-TELEFONE.
+           MOVE ALL "*" TO WRK-TEL-SAIDA.
+           MOVE WRK-TEL-ENTRADA(8:4) TO WRK-TEL-SAIDA(8:4).
