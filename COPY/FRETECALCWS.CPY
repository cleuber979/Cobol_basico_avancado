@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: TABELA DE PERCENTUAL DE FRETE POR UF E VARIAVEIS DE
+      *          APOIO AO CALCULO DE FRETE (WORKING-STORAGE),
+      *          COMPARTILHADA ENTRE OS PROGRAMAS QUE CALCULAM FRETE.
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==TABELA DE FAIXAS DE CEP, CONSULTADA ANTES DA TABELA POR UF
+      *==PARA UM PERCENTUAL DE FRETE MAIS ESPECIFICO QUANDO O CEP
+      *==INFORMADO CAIR DENTRO DE UMA FAIXA CONHECIDA.
+      *==DATA:03/08/2024
+      *==TABELA DE FRETE POR UF COMPLETADA PARA TODOS OS ESTADOS E O DF
+      *==DATA:09/08/2024
+      ******************************************************************
+       77  WRK-ESTADO     PIC X(02)    VALUE SPACES.
+       77  WRK-CEP        PIC 9(08)    VALUE ZEROS.
+       77  WRK-PESO       PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-VALOR      PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-FRETE      PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-FRETE-PESO PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TAXA-KG    PIC 9(03)V99 VALUE 0,50.
+       77  WRK-ACHOU-UF   PIC X(01)    VALUE "N".
+       77  WRK-ACHOU-CEP  PIC X(01)    VALUE "N".
+       77  WRK-SUB-FRETE  PIC 9(02)    VALUE ZEROS.
+       77  WRK-SUB-CEP    PIC 9(02)    VALUE ZEROS.
+
+       01  TABELA-FRETE-UF.
+           05 FILLER PIC X(04) VALUE "SP10".
+           05 FILLER PIC X(04) VALUE "RJ15".
+           05 FILLER PIC X(04) VALUE "ES20".
+           05 FILLER PIC X(04) VALUE "MG12".
+           05 FILLER PIC X(04) VALUE "PR18".
+           05 FILLER PIC X(04) VALUE "SC18".
+           05 FILLER PIC X(04) VALUE "RS22".
+           05 FILLER PIC X(04) VALUE "BA25".
+           05 FILLER PIC X(04) VALUE "PE28".
+           05 FILLER PIC X(04) VALUE "CE30".
+           05 FILLER PIC X(04) VALUE "MS20".
+           05 FILLER PIC X(04) VALUE "MT24".
+           05 FILLER PIC X(04) VALUE "GO20".
+           05 FILLER PIC X(04) VALUE "DF22".
+           05 FILLER PIC X(04) VALUE "AM35".
+           05 FILLER PIC X(04) VALUE "PA33".
+           05 FILLER PIC X(04) VALUE "AC35".
+           05 FILLER PIC X(04) VALUE "RO32".
+           05 FILLER PIC X(04) VALUE "RR36".
+           05 FILLER PIC X(04) VALUE "AP35".
+           05 FILLER PIC X(04) VALUE "TO28".
+           05 FILLER PIC X(04) VALUE "MA30".
+           05 FILLER PIC X(04) VALUE "PI28".
+           05 FILLER PIC X(04) VALUE "AL27".
+           05 FILLER PIC X(04) VALUE "SE26".
+           05 FILLER PIC X(04) VALUE "RN27".
+           05 FILLER PIC X(04) VALUE "PB27".
+       01  TABELA-FRETE-R REDEFINES TABELA-FRETE-UF
+                                    OCCURS 27 TIMES.
+           05 TAB-FRETE-UF    PIC X(02).
+           05 TAB-FRETE-PERC  PIC 9(02).
+
+       01  TABELA-FRETE-CEP.
+           05 FILLER PIC X(18) VALUE "010000000599999908".
+           05 FILLER PIC X(18) VALUE "200000002379999909".
+           05 FILLER PIC X(18) VALUE "300000003199999911".
+           05 FILLER PIC X(18) VALUE "400000004299999914".
+           05 FILLER PIC X(18) VALUE "800000008299999916".
+       01  TABELA-FRETE-CEP-R REDEFINES TABELA-FRETE-CEP
+                                        OCCURS 5 TIMES.
+           05 TAB-CEP-INICIO  PIC 9(08).
+           05 TAB-CEP-FIM     PIC 9(08).
+           05 TAB-CEP-PERC    PIC 9(02).
