@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 04/08/2024
+      * Purpose: VERIFICA SE WRK-MEDIA ATINGE A NOTA MINIMA DO NIVEL
+      *          INFORMADO EM WRK-NIVEL, DEIXANDO O RESULTADO EM
+      *          WRK-NIVEL-APROVADO (PROCEDURE DIVISION). ESPERA QUE O
+      *          PROGRAMA QUE O INCLUI TENHA OS ITENS DA COPY
+      *          NIVELAPROVWS E UM WRK-MEDIA PIC 9(02)V99 PROPRIO.
+      ******************************************************************
+       0096-VERIFICA-NIVEL-APROVACAO SECTION.
+           MOVE "N" TO WRK-NIVEL-APROVADO.
+           PERFORM VARYING WRK-SUB-NIVEL FROM 1 BY 1
+                   UNTIL WRK-SUB-NIVEL GREATER 3
+               IF TAB-NIVEL(WRK-SUB-NIVEL) EQUAL WRK-NIVEL
+                   IF WRK-MEDIA NOT LESS TAB-NOTA-MINIMA(WRK-SUB-NIVEL)
+                       MOVE "S" TO WRK-NIVEL-APROVADO
+                   END-IF
+                   MOVE 3 TO WRK-SUB-NIVEL
+               END-IF
+           END-PERFORM.
