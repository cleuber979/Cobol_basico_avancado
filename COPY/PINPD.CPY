@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 03/08/2024
+      * Purpose: SOLICITA E VALIDA O PIN DE AUTORIZACAO ANTES DE GRAVAR,
+      *          ATUALIZAR OU EXCLUIR UM REGISTRO DE CLIENTES.DAT
+      *          (PROCEDURE DIVISION). ESPERA QUE O PROGRAMA QUE O
+      *          INCLUI TENHA OS ITENS DA COPY PINWS.
+      ******************************************************************
+       0095-VALIDA-PIN.
+           DISPLAY "DIGITE O PIN DE AUTORIZACAO "
+           ACCEPT WRK-PIN-DIGITADO.
+           IF WRK-PIN-DIGITADO EQUAL WRK-PIN-MESTRE
+               MOVE "S" TO WRK-PIN-OK
+           ELSE
+               MOVE "N" TO WRK-PIN-OK
+               DISPLAY "PIN INVALIDO - OPERACAO CANCELADA "
+           END-IF.
