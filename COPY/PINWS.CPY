@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 03/08/2024
+      * Purpose: PIN DE AUTORIZACAO EXIGIDO PARA GRAVAR, ATUALIZAR OU
+      *          EXCLUIR UM REGISTRO DE CLIENTES.DAT, COMPARTILHADO
+      *          ENTRE OS PROGRAMAS DA FAMILIA ARQ0nn (WORKING-STORAGE).
+      ******************************************************************
+       77  WRK-PIN-MESTRE     PIC X(04) VALUE "1234".
+       77  WRK-PIN-DIGITADO   PIC X(04) VALUE SPACES.
+       77  WRK-PIN-OK         PIC X(01) VALUE "N".
