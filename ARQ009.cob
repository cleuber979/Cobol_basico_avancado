@@ -0,0 +1,234 @@
+       PROGRAM-ID. ARQ009.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: CLIENTES DORMENTES - CRUZA CLIENTES.DAT COM O
+      *          HISTORICO DE VENDAS.DAT E LISTA QUEM NAO COMPROU NOS
+      *          ULTIMOS 90 DIAS.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==PASSA A CONSIDERAR DORMENTE QUEM NAO COMPROU NOS ULTIMOS 90
+      *==DIAS (E NAO SO QUEM NUNCA COMPROU), A PARTIR DE VND-DATA
+      *==DATA:09/08/2024
+      *==CORRIGIDA A BUSCA NA TABELA DE COMPRADORES, QUE APOS ACHAR O
+      *==REGISTRO FICAVA APONTANDO PARA O INDICE SEGUINTE (EFEITO DO
+      *==PERFORM VARYING); O INDICE ENCONTRADO AGORA E GUARDADO EM
+      *==WRK-ACHADO-IDX ANTES DE ENCERRAR O LACO
+      *==DATA:09/08/2024
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT VENDAS ASSIGN TO "VENDAS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-VENDAS.
+
+           SELECT DORMENTES ASSIGN TO "DORMENTES.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DORMENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  VENDAS.
+       01  REG-VENDA.
+           05 VND-ID-CLIENTE PIC 9(04).
+           05 VND-PRODUTO    PIC X(30).
+           05 VND-VALOR      PIC 9(05)V99.
+           05 VND-DATA       PIC 9(08).
+
+       FD  DORMENTES.
+       01  REG-DORMENTES    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+       77  FS-CLIENTES    PIC 9(02) VALUE ZEROS.
+       77  FS-VENDAS      PIC 9(02) VALUE ZEROS.
+       77  FS-DORMENTES   PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO   PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-TOTAL-CLIENTES  PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-DORMENTES PIC 9(05) VALUE ZEROS.
+       77  WRK-QTDE-COMPRADORES PIC 9(03) VALUE ZEROS.
+       77  WRK-SUB-TCV          PIC 9(03) VALUE ZEROS.
+       77  WRK-ACHADO-IDX       PIC 9(03) VALUE ZEROS.
+       77  WRK-ACHOU-COMPRA     PIC X(01) VALUE "N".
+       77  WRK-COMPROU-RECENTE  PIC X(01) VALUE "N".
+       77  WRK-LIMITE-DIAS      PIC 9(03) VALUE 90.
+       77  WRK-DIAS-HOJE        PIC 9(07) VALUE ZEROS.
+       77  WRK-DIAS-COMPRA      PIC 9(07) VALUE ZEROS.
+       77  WRK-DIAS-SEM-COMPRA  PIC S9(07) VALUE ZEROS.
+
+       01  TABELA-COMPRADORES.
+           05 TAB-COMPRADOR OCCURS 500 TIMES.
+               10 TCV-ID        PIC 9(04).
+               10 TCV-DATA-MAX  PIC 9(08).
+
+       01  WRK-DATA-HOJE.
+           05 WRK-HOJE-ANO   PIC 9(04).
+           05 WRK-HOJE-MES   PIC 9(02).
+           05 WRK-HOJE-DIA   PIC 9(02).
+
+       01  WRK-DATA-COMPRA-X.
+           05 WRK-DCX-ANO    PIC 9(04).
+           05 WRK-DCX-MES    PIC 9(02).
+           05 WRK-DCX-DIA    PIC 9(02).
+
+       01  WRK-LINHA-TITULO.
+           05 FILLER       PIC X(24) VALUE SPACES.
+           05 FILLER       PIC X(22) VALUE "CLIENTES DORMENTES".
+
+       01  WRK-LINHA-DORMENTE.
+           05 WRK-LD-ID      PIC 9(04).
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 WRK-LD-NOME    PIC X(20).
+
+       01  WRK-LINHA-TOTAL.
+           05 FILLER           PIC X(22) VALUE "CLIENTES ANALISADOS. ".
+           05 WRK-LT-CLIENTES  PIC ZZZZ9.
+           05 FILLER           PIC X(22) VALUE "  DORMENTES.......... ".
+           05 WRK-LT-DORMENTES PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL       SECTION.
+           PERFORM 0110-CALCULA-DIAS-HOJE.
+           PERFORM 0100-CARREGA-COMPRADORES.
+           PERFORM 0200-INICIALIZAR.
+           PERFORM 0300-PROCESSAR.
+           PERFORM 0400-FINALIZAR.
+
+           STOP RUN.
+
+       0110-CALCULA-DIAS-HOJE SECTION.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WRK-DIAS-HOJE =
+                   (WRK-HOJE-ANO * 360) + (WRK-HOJE-MES * 30)
+                   + WRK-HOJE-DIA.
+
+       0100-CARREGA-COMPRADORES SECTION.
+           OPEN INPUT VENDAS.
+           IF FS-VENDAS NOT EQUAL 00
+               DISPLAY "NENHUMA VENDA REGISTRADA - TODOS OS CLIENTES "
+                       "SERAO TRATADOS COMO DORMENTES "
+           ELSE
+               READ VENDAS NEXT RECORD
+               PERFORM UNTIL FS-VENDAS NOT EQUAL 00
+                   IF VND-ID-CLIENTE NOT EQUAL ZEROS
+                       PERFORM 0120-PROCURA-COMPRADOR
+                       IF WRK-ACHOU-COMPRA EQUAL "N"
+                           ADD 1 TO WRK-QTDE-COMPRADORES
+                           MOVE VND-ID-CLIENTE
+                               TO TCV-ID(WRK-QTDE-COMPRADORES)
+                           MOVE VND-DATA
+                               TO TCV-DATA-MAX(WRK-QTDE-COMPRADORES)
+                       ELSE
+                           IF VND-DATA
+                              GREATER TCV-DATA-MAX(WRK-ACHADO-IDX)
+                               MOVE VND-DATA
+                                   TO TCV-DATA-MAX(WRK-ACHADO-IDX)
+                           END-IF
+                       END-IF
+                   END-IF
+                   READ VENDAS NEXT RECORD
+               END-PERFORM
+               CLOSE VENDAS
+           END-IF.
+
+       0120-PROCURA-COMPRADOR SECTION.
+           MOVE "N" TO WRK-ACHOU-COMPRA.
+           PERFORM VARYING WRK-SUB-TCV FROM 1 BY 1
+                   UNTIL WRK-SUB-TCV GREATER WRK-QTDE-COMPRADORES
+               IF TCV-ID(WRK-SUB-TCV) EQUAL VND-ID-CLIENTE
+                   MOVE "S" TO WRK-ACHOU-COMPRA
+                   MOVE WRK-SUB-TCV TO WRK-ACHADO-IDX
+                   MOVE WRK-QTDE-COMPRADORES TO WRK-SUB-TCV
+               END-IF
+           END-PERFORM.
+
+       0200-INICIALIZAR     SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN INPUT CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           OPEN OUTPUT DORMENTES.
+           MOVE WRK-LINHA-TITULO TO REG-DORMENTES.
+           WRITE REG-DORMENTES.
+           MOVE SPACES TO REG-DORMENTES.
+           WRITE REG-DORMENTES.
+
+       0300-PROCESSAR       SECTION.
+           READ CLIENTES NEXT RECORD
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-TOTAL-CLIENTES
+               PERFORM 0320-VERIFICA-DORMENTE
+               READ CLIENTES NEXT RECORD
+           END-PERFORM.
+
+       0320-VERIFICA-DORMENTE SECTION.
+           MOVE "N" TO WRK-ACHOU-COMPRA.
+           PERFORM VARYING WRK-SUB-TCV FROM 1 BY 1
+                   UNTIL WRK-SUB-TCV GREATER WRK-QTDE-COMPRADORES
+               IF TCV-ID(WRK-SUB-TCV) EQUAL REG-ID
+                   MOVE "S" TO WRK-ACHOU-COMPRA
+                   MOVE WRK-SUB-TCV TO WRK-ACHADO-IDX
+                   MOVE WRK-QTDE-COMPRADORES TO WRK-SUB-TCV
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WRK-COMPROU-RECENTE.
+           IF WRK-ACHOU-COMPRA EQUAL "S"
+               PERFORM 0330-VERIFICA-DENTRO-90-DIAS
+           END-IF.
+
+           IF WRK-COMPROU-RECENTE EQUAL "N"
+               ADD 1 TO WRK-TOTAL-DORMENTES
+               MOVE REG-ID   TO WRK-LD-ID
+               MOVE REG-NOME TO WRK-LD-NOME
+               MOVE WRK-LINHA-DORMENTE TO REG-DORMENTES
+               WRITE REG-DORMENTES
+           END-IF.
+
+       0330-VERIFICA-DENTRO-90-DIAS SECTION.
+           MOVE TCV-DATA-MAX(WRK-ACHADO-IDX) TO WRK-DATA-COMPRA-X.
+           COMPUTE WRK-DIAS-COMPRA =
+                   (WRK-DCX-ANO * 360) + (WRK-DCX-MES * 30)
+                   + WRK-DCX-DIA.
+           COMPUTE WRK-DIAS-SEM-COMPRA =
+                   WRK-DIAS-HOJE - WRK-DIAS-COMPRA.
+           IF WRK-DIAS-SEM-COMPRA NOT GREATER WRK-LIMITE-DIAS
+               MOVE "S" TO WRK-COMPROU-RECENTE
+           END-IF.
+
+       0400-FINALIZAR       SECTION.
+           MOVE SPACES TO REG-DORMENTES.
+           WRITE REG-DORMENTES.
+           MOVE WRK-TOTAL-CLIENTES  TO WRK-LT-CLIENTES.
+           MOVE WRK-TOTAL-DORMENTES TO WRK-LT-DORMENTES.
+           MOVE WRK-LINHA-TOTAL TO REG-DORMENTES.
+           WRITE REG-DORMENTES.
+
+           DISPLAY "DORMENTES GRAVADOS EM DORMENTES.LST - "
+                   WRK-TOTAL-DORMENTES " DE " WRK-TOTAL-CLIENTES
+                   " CLIENTE(S)".
+
+           CLOSE CLIENTES.
+           CLOSE DORMENTES.
+
+           COPY FSERRPD.
+           COPY CLIPATHPD.
+       END PROGRAM ARQ009.
