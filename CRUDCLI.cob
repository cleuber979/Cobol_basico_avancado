@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUDCLI.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 03/08/2024
+      * Purpose: MENU DE MANUTENCAO (CRUD) DE CLIENTES, REUNINDO EM UM
+      *          SO PROGRAMA O CADASTRO (CARGA DE CLIENTES.TRN), A
+      *          CONSULTA, A ATUALIZACAO, A EXCLUSAO E A LISTAGEM,
+      *          TODAS OPERANDO SOBRE UMA UNICA ABERTURA DE
+      *          CLIENTES.DAT MANTIDA DURANTE A SESSAO.
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==REESCRITO PARA MANTER CLIENTES.DAT ABERTO DURANTE TODA A
+      *==SESSAO (EM VEZ DE CHAMAR ARQ002/ARQ004/ARQ006/ARQ007 POR
+      *==CALL "SYSTEM") E PARA INCLUIR A OPCAO DE LISTAGEM.
+      *==DATA:09/08/2024
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT TRANCLI ASSIGN TO "CLIENTES.TRN"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-TRANCLI.
+
+           SELECT AUDITCLI ASSIGN TO "CLIENTES.AUD"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-AUDITCLI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  TRANCLI.
+       01  REG-TRANCLI.
+           05 TRN-ID        PIC 9(04).
+           05 TRN-NOME      PIC X(20).
+           05 TRN-TELEFONE  PIC X(11).
+           05 TRN-EMAIL     PIC X(30).
+
+       FD  AUDITCLI.
+           COPY AUDITCLIREG.
+
+       WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+           COPY PINWS.
+           COPY AUDITCLIWS.
+           COPY TELMASKWS.
+       77  FS-CLIENTES PIC 9(02).
+       77  FS-TRANCLI  PIC 9(02).
+       77  WRK-MSG-ERRO PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-OPCAO         PIC 9(01) VALUE ZEROS.
+       77  WRK-ID-PROCURADO  PIC 9(04).
+       77  WRK-ACHOU         PIC X(01) VALUE "N".
+
+       77  WRK-TOTAL-LIDOS    PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADOS PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-REJEIT   PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL         SECTION.
+           PERFORM 0050-ABRIR-CLIENTES.
+
+           PERFORM 0100-EXIBE-MENU UNTIL WRK-OPCAO EQUAL 9.
+
+           PERFORM 0900-ENCERRAR.
+
+           STOP RUN.
+
+       0050-ABRIR-CLIENTES    SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               OPEN OUTPUT CLIENTES
+           END-IF.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0100-EXIBE-MENU        SECTION.
+           DISPLAY "================================================"
+           DISPLAY "  MANUTENCAO DE CLIENTES (CRUD) "
+           DISPLAY "================================================"
+           DISPLAY "1 - INCLUIR CLIENTE (CARGA DE TRANSACAO) "
+           DISPLAY "2 - CONSULTAR CLIENTE "
+           DISPLAY "3 - ALTERAR CLIENTE "
+           DISPLAY "4 - EXCLUIR CLIENTE "
+           DISPLAY "5 - LISTAR CLIENTES "
+           DISPLAY "9 - SAIR "
+           DISPLAY "DIGITE A OPCAO "
+           ACCEPT WRK-OPCAO.
+
+           PERFORM 0200-DISPATCH.
+
+       0200-DISPATCH          SECTION.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   PERFORM 0300-INCLUIR
+               WHEN 2
+                   PERFORM 0400-CONSULTAR
+               WHEN 3
+                   PERFORM 0500-ALTERAR
+               WHEN 4
+                   PERFORM 0600-EXCLUIR
+               WHEN 5
+                   PERFORM 0700-LISTAR
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA "
+           END-EVALUATE.
+
+       0300-INCLUIR           SECTION.
+           OPEN INPUT TRANCLI.
+
+           IF FS-TRANCLI NOT EQUAL 00
+               DISPLAY "ARQUIVO DE TRANSACAO CLIENTES.TRN NAO ABERTO "
+           ELSE
+               PERFORM 0095-VALIDA-PIN
+
+               IF WRK-PIN-OK EQUAL "S"
+                   DISPLAY "DIGITE O SEU USUARIO "
+                   ACCEPT WRK-USUARIO-AUD
+
+                   MOVE ZEROS TO WRK-TOTAL-LIDOS
+                   MOVE ZEROS TO WRK-TOTAL-GRAVADOS
+                   MOVE ZEROS TO WRK-TOTAL-REJEIT
+
+                   READ TRANCLI
+                   PERFORM UNTIL FS-TRANCLI NOT EQUAL 00
+
+                       ADD 1 TO WRK-TOTAL-LIDOS
+
+                       MOVE TRN-ID        TO REG-ID
+                       MOVE TRN-NOME      TO REG-NOME
+                       MOVE TRN-TELEFONE  TO REG-TELEFONE
+                       MOVE TRN-EMAIL     TO REG-EMAIL
+
+                       WRITE REG-CLIENTES
+                           INVALID KEY
+                               ADD 1 TO WRK-TOTAL-REJEIT
+                               DISPLAY "ID " REG-ID
+                                       " JA CADASTRADO - IGNORADO "
+                           NOT INVALID KEY
+                               ADD 1 TO WRK-TOTAL-GRAVADOS
+                               DISPLAY "ID " REG-ID
+                                       " CADASTRADO COM SUCESSO "
+                               MOVE "INCLUSAO" TO AUD-OPERACAO
+                               MOVE REG-ID     TO AUD-ID
+                               MOVE REG-NOME   TO AUD-NOME
+                               PERFORM 0097-GRAVA-AUDITORIA
+                       END-WRITE
+
+                       READ TRANCLI
+
+                   END-PERFORM
+
+                   DISPLAY "LIDOS.... " WRK-TOTAL-LIDOS
+                   DISPLAY "GRAVADOS. " WRK-TOTAL-GRAVADOS
+                   DISPLAY "REJEITADOS " WRK-TOTAL-REJEIT
+               END-IF
+
+               CLOSE TRANCLI
+           END-IF.
+
+       0400-CONSULTAR         SECTION.
+           DISPLAY "DIGITE O ID DO CLIENTE "
+           ACCEPT WRK-ID-PROCURADO.
+
+           MOVE WRK-ID-PROCURADO TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "N" TO WRK-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-ACHOU
+           END-READ.
+
+           IF WRK-ACHOU EQUAL "S"
+               MOVE REG-TELEFONE TO WRK-TEL-ENTRADA
+               PERFORM 0099-MASCARA-TELEFONE
+               DISPLAY "ID........" REG-ID
+               DISPLAY "NOME......" REG-NOME
+               DISPLAY "TELE......" WRK-TEL-SAIDA
+               DISPLAY "EMAIL....." REG-EMAIL
+           ELSE
+               DISPLAY "CLIENTE NAO ENCONTRADO "  WRK-ID-PROCURADO
+           END-IF.
+
+       0500-ALTERAR           SECTION.
+           DISPLAY "DIGITE O ID DO CLIENTE A ALTERAR "
+           ACCEPT WRK-ID-PROCURADO.
+
+           PERFORM 0095-VALIDA-PIN.
+
+           IF WRK-PIN-OK EQUAL "S"
+               DISPLAY "DIGITE O SEU USUARIO "
+               ACCEPT WRK-USUARIO-AUD
+
+               MOVE WRK-ID-PROCURADO TO REG-ID
+               READ CLIENTES
+                   INVALID KEY
+                       MOVE "N" TO WRK-ACHOU
+                   NOT INVALID KEY
+                       MOVE "S" TO WRK-ACHOU
+               END-READ
+
+               IF WRK-ACHOU EQUAL "S"
+                   DISPLAY "NOME ATUAL...." REG-NOME
+                   DISPLAY "DIGITE O NOVO NOME "
+                   ACCEPT REG-NOME
+                   DISPLAY "TELEFONE ATUAL." REG-TELEFONE
+                   DISPLAY "DIGITE O NOVO TELEFONE "
+                   ACCEPT REG-TELEFONE
+                   DISPLAY "EMAIL ATUAL...." REG-EMAIL
+                   DISPLAY "DIGITE O NOVO EMAIL "
+                   ACCEPT REG-EMAIL
+
+                   REWRITE REG-CLIENTES
+
+                   IF FS-CLIENTES NOT EQUAL 00
+                       PERFORM 9000-TRATA-ERRO
+                   ELSE
+                       DISPLAY "CLIENTE ATUALIZADO COM SUCESSO "
+                       MOVE "ALTERACAO" TO AUD-OPERACAO
+                       MOVE REG-ID      TO AUD-ID
+                       MOVE REG-NOME    TO AUD-NOME
+                       PERFORM 0097-GRAVA-AUDITORIA
+                   END-IF
+               ELSE
+                   DISPLAY "CLIENTE NAO ENCONTRADO "  WRK-ID-PROCURADO
+               END-IF
+           END-IF.
+
+       0600-EXCLUIR           SECTION.
+           DISPLAY "DIGITE O ID DO CLIENTE A EXCLUIR "
+           ACCEPT WRK-ID-PROCURADO.
+
+           PERFORM 0095-VALIDA-PIN.
+
+           IF WRK-PIN-OK EQUAL "S"
+               DISPLAY "DIGITE O SEU USUARIO "
+               ACCEPT WRK-USUARIO-AUD
+
+               MOVE WRK-ID-PROCURADO TO REG-ID
+               READ CLIENTES
+                   INVALID KEY
+                       MOVE "N" TO WRK-ACHOU
+                   NOT INVALID KEY
+                       MOVE "S" TO WRK-ACHOU
+               END-READ
+
+               IF WRK-ACHOU EQUAL "S"
+                   DISPLAY "EXCLUINDO...." REG-ID " - " REG-NOME
+
+                   DELETE CLIENTES
+
+                   IF FS-CLIENTES NOT EQUAL 00
+                       PERFORM 9000-TRATA-ERRO
+                   ELSE
+                       DISPLAY "CLIENTE EXCLUIDO COM SUCESSO "
+                       MOVE "EXCLUSAO" TO AUD-OPERACAO
+                       MOVE REG-ID     TO AUD-ID
+                       MOVE REG-NOME   TO AUD-NOME
+                       PERFORM 0097-GRAVA-AUDITORIA
+                   END-IF
+               ELSE
+                   DISPLAY "CLIENTE NAO ENCONTRADO "  WRK-ID-PROCURADO
+               END-IF
+           END-IF.
+
+       0700-LISTAR            SECTION.
+           MOVE ZEROS TO REG-ID.
+           START CLIENTES KEY IS NOT LESS REG-ID.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               DISPLAY "NENHUM CLIENTE CADASTRADO "
+           ELSE
+               READ CLIENTES NEXT RECORD
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   MOVE REG-TELEFONE TO WRK-TEL-ENTRADA
+                   PERFORM 0099-MASCARA-TELEFONE
+                   DISPLAY REG-ID " " REG-NOME " " WRK-TEL-SAIDA
+                           " " REG-EMAIL
+
+                   READ CLIENTES NEXT RECORD
+               END-PERFORM
+           END-IF.
+
+       0900-ENCERRAR          SECTION.
+           DISPLAY"FIM DE PROGRAMA ".
+           CLOSE CLIENTES.
+
+           COPY FSERRPD.
+           COPY CLIPATHPD.
+           COPY PINPD.
+           COPY AUDITCLIPD.
+           COPY TELMASKPD.
+       END PROGRAM CRUDCLI.
