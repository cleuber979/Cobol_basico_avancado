@@ -0,0 +1,179 @@
+       PROGRAM-ID. ARQ008.
+      ******************************************************************
+      * Author:CLEUBER MACIEL
+      * Date: 02/08/2024
+      * Purpose: AUDITORIA NOTURNA DE QUALIDADE DOS DADOS DE
+      *          CLIENTES.DAT (CAMPOS EM BRANCO E EMAIL SEM "@").
+      * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==INCLUIDAS AS VERIFICACOES DE REG-ID ZERADO E DE TELEFONE COM
+      *==CONTEUDO NAO NUMERICO, QUE A AUDITORIA AINDA NAO COBRIA
+      *==DATA:09/08/2024
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-ID
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  AUDITORIA.
+       01  REG-AUDITORIA    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CLIPATHWS.
+       77  FS-CLIENTES   PIC 9(02).
+       77  FS-AUDITORIA  PIC 9(02).
+       77  WRK-MSG-ERRO  PIC X(30).
+           COPY FSERRWS.
+
+       77  WRK-TOTAL-LIDOS     PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-PROBLEMAS PIC 9(05) VALUE ZEROS.
+       77  WRK-CONTA-ARROBA    PIC 9(02) VALUE ZEROS.
+       77  WRK-TEM-PROBLEMA    PIC X(01) VALUE "N".
+
+       01  WRK-LINHA-TITULO.
+           05 FILLER       PIC X(25) VALUE SPACES.
+           05 FILLER       PIC X(33) VALUE
+                   "AUDITORIA DE QUALIDADE - CLIENTES".
+
+       01  WRK-LINHA-PROBLEMA.
+           05 WRK-LP-ID      PIC 9(04).
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 WRK-LP-MOTIVO  PIC X(40).
+
+       01  WRK-LINHA-TOTAL.
+           05 FILLER           PIC X(22) VALUE "CLIENTES ANALISADOS. ".
+           05 WRK-LT-LIDOS     PIC ZZZZ9.
+           05 FILLER           PIC X(22) VALUE "  COM PROBLEMAS...... ".
+           05 WRK-LT-PROBLEMAS PIC ZZZZ9.
+
+       01  WRK-LINHA-TRAILER.
+           05 FILLER         PIC X(02) VALUE "TR".
+           05 WRK-TR-TOTAL   PIC 9(07).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL         SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+
+           MOVE FS-CLIENTES TO RETURN-CODE.
+           STOP RUN.
+
+       0100-INICIALIZAR       SECTION.
+           PERFORM 0090-DEFINE-CAMINHO-CLIENTES.
+           OPEN INPUT CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               PERFORM 9000-TRATA-ERRO
+               END-IF.
+
+           OPEN OUTPUT AUDITORIA.
+           MOVE WRK-LINHA-TITULO TO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+           MOVE SPACES TO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+
+       0200-PROCESSAR         SECTION.
+
+           READ CLIENTES NEXT RECORD
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+
+               ADD 1 TO WRK-TOTAL-LIDOS
+               PERFORM 0210-VERIFICA-CLIENTE
+
+               READ CLIENTES NEXT RECORD
+
+           END-PERFORM.
+
+       0210-VERIFICA-CLIENTE SECTION.
+           MOVE "N" TO WRK-TEM-PROBLEMA.
+
+           IF REG-ID EQUAL ZEROS
+               PERFORM 0220-GRAVA-PROBLEMA
+               MOVE "ID ZERADO" TO WRK-LP-MOTIVO
+               PERFORM 0230-ESCREVE-PROBLEMA
+           END-IF.
+
+           IF REG-NOME EQUAL SPACES
+               PERFORM 0220-GRAVA-PROBLEMA
+               MOVE "NOME EM BRANCO" TO WRK-LP-MOTIVO
+               PERFORM 0230-ESCREVE-PROBLEMA
+           END-IF.
+
+           IF REG-TELEFONE EQUAL SPACES
+               PERFORM 0220-GRAVA-PROBLEMA
+               MOVE "TELEFONE EM BRANCO" TO WRK-LP-MOTIVO
+               PERFORM 0230-ESCREVE-PROBLEMA
+           ELSE
+               IF REG-TELEFONE NOT NUMERIC
+                   PERFORM 0220-GRAVA-PROBLEMA
+                   MOVE "TELEFONE NAO NUMERICO" TO WRK-LP-MOTIVO
+                   PERFORM 0230-ESCREVE-PROBLEMA
+               END-IF
+           END-IF.
+
+           IF REG-EMAIL EQUAL SPACES
+               PERFORM 0220-GRAVA-PROBLEMA
+               MOVE "EMAIL EM BRANCO" TO WRK-LP-MOTIVO
+               PERFORM 0230-ESCREVE-PROBLEMA
+           ELSE
+               MOVE ZEROS TO WRK-CONTA-ARROBA
+               INSPECT REG-EMAIL TALLYING WRK-CONTA-ARROBA
+                       FOR ALL "@"
+               IF WRK-CONTA-ARROBA EQUAL ZEROS
+                   PERFORM 0220-GRAVA-PROBLEMA
+                   MOVE "EMAIL INVALIDO - SEM @" TO WRK-LP-MOTIVO
+                   PERFORM 0230-ESCREVE-PROBLEMA
+               END-IF
+           END-IF.
+
+           IF WRK-TEM-PROBLEMA EQUAL "S"
+               ADD 1 TO WRK-TOTAL-PROBLEMAS
+           END-IF.
+
+       0220-GRAVA-PROBLEMA SECTION.
+           MOVE "S" TO WRK-TEM-PROBLEMA.
+           MOVE REG-ID TO WRK-LP-ID.
+
+       0230-ESCREVE-PROBLEMA SECTION.
+           MOVE WRK-LINHA-PROBLEMA TO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+
+       0300-FINALIZAR         SECTION.
+           MOVE SPACES TO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+           MOVE WRK-TOTAL-LIDOS     TO WRK-LT-LIDOS.
+           MOVE WRK-TOTAL-PROBLEMAS TO WRK-LT-PROBLEMAS.
+           MOVE WRK-LINHA-TOTAL TO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+
+           MOVE WRK-TOTAL-LIDOS TO WRK-TR-TOTAL.
+           MOVE WRK-LINHA-TRAILER TO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+
+           DISPLAY"FIM DE PROGRAMA ".
+           DISPLAY "AUDITORIA GRAVADA EM AUDITORIA.LST - "
+                   WRK-TOTAL-PROBLEMAS " PROBLEMA(S) EM "
+                   WRK-TOTAL-LIDOS " CLIENTE(S)".
+
+           CLOSE CLIENTES.
+           CLOSE AUDITORIA.
+
+           COPY FSERRPD.
+           COPY CLIPATHPD.
