@@ -3,32 +3,80 @@
       ******************************************************************
       * Author: Cleuber Maciel
       * Date:13/07/24
-      * Purpose: VARIAVEL COM CASA DECIMAL.
+      * Purpose: CONTROLE DE PONTO - ACUMULADOR DE HORAS TRABALHADAS
+      *          POR FUNCIONARIO, GRAVADO EM PONTO.DAT.
       * Tectonics: cobc
+      ******************************************************************
+      *=================================================================
+      *==ALTERACOES                                          REMARKS
+      *==EVOLUCAO DO EXERCICIO DE VARIAVEIS PARA UM ACUMULADOR DE
+      *==HORAS DE PONTO PERSISTIDO EM PONTO.DAT
+      *==DATA:02/08/2024
       ******************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PONTO ASSIGN TO "PONTO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PONTO-ID
+           FILE STATUS IS FS-PONTO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PONTO.
+       01  REG-PONTO.
+           05 PONTO-ID           PIC 9(04).
+           05 PONTO-TOTAL-HORAS  PIC 9(06)V99.
 
        WORKING-STORAGE SECTION.
-       77 WRK-NOME       PIC X(30)     VALUE SPACES.
-       77 WRK-IDADE      PIC 9(03)     VALUE ZEROS.
-       77 WRK-SALARIO    PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-ID            PIC 9(04)    VALUE ZEROS.
+       77 WRK-HORAS-MANHA   PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-HORAS-TARDE   PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-HORAS-DIA     PIC 9(03)V99 VALUE ZEROS.
+       77 FS-PONTO          PIC 9(02)    VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
-           DISPLAY "DIGITE SEU MOME "
-              ACCEPT  WRK-NOME.
-           DISPLAY "DIGITE SUA IDADE "
-              ACCEPT WRK-IDADE.
-           DISPLAY "DIGITE SEU SALARIO "
-              ACCEPT WRK-SALARIO.
+           DISPLAY "DIGITE O ID DO FUNCIONARIO "
+              ACCEPT  WRK-ID.
+           DISPLAY "DIGITE AS HORAS TRABALHADAS NA MANHA "
+              ACCEPT WRK-HORAS-MANHA.
+           DISPLAY "DIGITE AS HORAS TRABALHADAS NA TARDE "
+              ACCEPT WRK-HORAS-TARDE.
+
+       0150-SOMA-HORAS              SECTION.
+           ADD WRK-HORAS-MANHA WRK-HORAS-TARDE
+                               GIVING WRK-HORAS-DIA.
+
        0200-MOSTRA                 SECTION.
-           DISPLAY "NOME DIGITADO " WRK-NOME "IDADE " WRK-IDADE.
-           DISPLAY "SALARIO DIGITADO " WRK-SALARIO.
+           DISPLAY "FUNCIONARIO " WRK-ID
+                   " - HORAS NO DIA " WRK-HORAS-DIA.
+
+       0250-ACUMULA-PONTO          SECTION.
+           OPEN I-O PONTO.
+           IF FS-PONTO EQUAL 35
+               OPEN OUTPUT PONTO
+           END-IF.
+
+           MOVE WRK-ID TO PONTO-ID.
+           READ PONTO
+               INVALID KEY
+                   MOVE WRK-HORAS-DIA TO PONTO-TOTAL-HORAS
+                   WRITE REG-PONTO
+               NOT INVALID KEY
+                   ADD WRK-HORAS-DIA TO PONTO-TOTAL-HORAS
+                   REWRITE REG-PONTO
+           END-READ.
+
+           DISPLAY "TOTAL DE HORAS ACUMULADAS... " PONTO-TOTAL-HORAS.
+
+           CLOSE PONTO.
+
        0300-FINALIZAR              SECTION.
 
 
